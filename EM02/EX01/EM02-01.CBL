@@ -17,10 +17,26 @@
        FILE-CONTROL.
            SELECT CADSOC1 ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT CADSOC2 ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+      * req. 002 (revisao): ACCESS RANDOM em vez de SEQUENTIAL -
+      * CADSOC1 e LINE SEQUENTIAL sem SORT antes desta leitura, logo
+      * nao ha garantia de NUM-SOCIO1 chegar em ordem ascendente; com
+      * ACCESS SEQUENTIAL um WRITE fora de ordem cairia em INVALID
+      * KEY (erro de sequencia) e seria descartado como duplicado.
+           SELECT CADSOC2 ASSIGN TO "CADSOC2.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS NUM-SOCIO2
+           FILE STATUS IS WS-FILE-STATUS.
            SELECT RELSOCIO ASSIGN TO DISK.
-        
+      * req. 019: checkpoint da passada por CADSOC1, para permitir
+      * restart sem reprocessar o arquivo inteiro.
+           SELECT CHKPT ASSIGN TO "CHKSOC1.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHKPT-FSTATUS.
+      * req. 017: log de auditoria da execucao, compartilhado por
+      * todos os programas do lote noturno.
+           COPY RUNLOG-F.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -33,6 +49,7 @@
            02 NUM-SOCIO1    PIC 9(06).
            02 NOME-SOCIO1   PIC X(30).
            02 VALOR-PAG1    PIC 9(09)V9(02).
+           02 DIAS-ATRASO   PIC 9(03).
 
        FD CADSOC2
 
@@ -47,7 +64,38 @@
        FD RELSOCIO
           LABEL RECORD IS OMITTED.
 
-       01 REG-SOCIO PIC X(80).
+       01 REG-SOCIO PIC X(94).
+
+      * req. 019: checkpoint - ultimo socio processado mais os
+      * totais correntes, para um restart poder repartir dali.
+       FD CHKPT
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-CHKPT.
+           02 CHKPT-STATUS       PIC X(01).
+           02 CHKPT-ULT-SOCIO    PIC 9(06).
+           02 CHKPT-VAR-TOTAL    PIC 9(05).
+           02 CHKPT-VALOR-TOT    PIC 9(12)V9(02).
+           02 CHKPT-VAR-TOTAL-30 PIC 9(05).
+           02 CHKPT-VALOR-TOT-30 PIC 9(12)V9(02).
+           02 CHKPT-VAR-TOTAL-60 PIC 9(05).
+           02 CHKPT-VALOR-TOT-60 PIC 9(12)V9(02).
+           02 CHKPT-VAR-TOTAL-6190 PIC 9(05).
+           02 CHKPT-VALOR-TOT-6190 PIC 9(12)V9(02).
+           02 CHKPT-VAR-TOTAL-90 PIC 9(05).
+           02 CHKPT-VALOR-TOT-90 PIC 9(12)V9(02).
+           02 CHKPT-CT-LIDOS     PIC 9(05).
+           02 CHKPT-CT-GRAVADOS  PIC 9(05).
+      * req. 020: subtotais por codigo de pagamento, para o restart
+      * nao perder o que ja tinha sido acumulado na execucao anterior.
+           02 CHKPT-QTD-COD-PAG-TAB PIC 9(02).
+           02 CHKPT-COD-PAG-ENTRY OCCURS 10 TIMES.
+               03 CHKPT-COD-PAG-VALOR PIC 9(02).
+               03 CHKPT-COD-PAG-QTD   PIC 9(05).
+               03 CHKPT-COD-PAG-TOT   PIC 9(12)V9(02).
+
+      * req. 017: log de auditoria da execucao.
+       COPY RUNLOG-D.
 
        WORKING-STORAGE SECTION.
        77 FIM-ARQ    PIC X(03) VALUE "NAO".
@@ -55,6 +103,60 @@
        77 CT-PAG     PIC 9(02) VALUE ZEROES.
        77 VALOR-TOT  PIC 9(12)V9(02) VALUE ZEROES.
 
+      * Faixas de atraso (aging buckets) - req. 000
+       77 MESES-ATRASO    PIC 9(02).
+       77 VALOR-PAG-AJUST PIC 9(09)V9(02).
+       77 VAR-TOTAL-30    PIC 9(05) VALUE ZEROES.
+       77 VAR-TOTAL-60    PIC 9(05) VALUE ZEROES.
+       77 VAR-TOTAL-6190  PIC 9(05) VALUE ZEROES.
+       77 VAR-TOTAL-90    PIC 9(05) VALUE ZEROES.
+       77 VALOR-TOT-30    PIC 9(12)V9(02) VALUE ZEROES.
+       77 VALOR-TOT-60    PIC 9(12)V9(02) VALUE ZEROES.
+       77 VALOR-TOT-6190  PIC 9(12)V9(02) VALUE ZEROES.
+       77 VALOR-TOT-90    PIC 9(12)V9(02) VALUE ZEROES.
+       77 FAIXA-ATRASO    PIC X(09).
+
+      * Taxa de juros de mora ao mes (aprovada pela diretoria, req 001)
+       77 TAXA-JUROS-MES  PIC 9V999 VALUE 0,02.
+
+      * req. 020: subtotal por COD-PAG (codigo do acordo de
+      * pagamento) dentro dos socios atrasados, ao estilo das faixas
+      * de atraso (req. 000) - uma tabela acumulada num unico passe,
+      * sem SORT, com um codigo novo por entrada conforme aparece.
+       77 QTD-COD-PAG-TAB PIC 9(02) VALUE ZEROES.
+       77 IDX-CP          PIC 9(02).
+       77 ACHOU-COD-PAG   PIC X(01).
+       01 COD-PAG-TAB.
+           02 COD-PAG-ENTRY OCCURS 10 TIMES.
+               03 COD-PAG-VALOR PIC 9(02) VALUE ZEROES.
+               03 COD-PAG-QTD   PIC 9(05) VALUE ZEROES.
+               03 COD-PAG-TOT   PIC 9(12)V9(02) VALUE ZEROES.
+
+      * req. 017: campos do log de auditoria e contadores de lidos/
+      * gravados usados para preenche-lo.
+       COPY RUNLOG-W.
+       77 CT-LIDOS    PIC 9(05) VALUE 0.
+       77 CT-GRAVADOS PIC 9(05) VALUE 0.
+
+      * req. 019: controle do checkpoint/restart da passada por
+      * CADSOC1 - a cada WS-CHKPT-INTERVALO leituras o progresso e
+      * salvo em CHKPT; se o job for reiniciado, WS-RESTART fica
+      * "S" e WS-CHKPT-ULT-SOCIO guarda o ultimo socio ja gravado.
+       77 WS-CHKPT-FSTATUS  PIC X(02).
+       77 WS-RESTART        PIC X(01) VALUE "N".
+       77 WS-FILE-STATUS    PIC X(02).
+       77 WS-CHKPT-ULT-SOCIO PIC 9(06) VALUE 0.
+       77 WS-CHKPT-INTERVALO PIC 9(05) VALUE 1000.
+       77 WS-CHKPT-CONTADOR  PIC 9(05) VALUE 0.
+
+      * req. 019 (revisao): NUM-SOCIO1 e chave de negocio, sem garantia
+      * de unicidade documentada em CADSOC1; WS-CT-SKIP conta as
+      * leituras de reposicionamento para confirmar, por contagem,
+      * que PULA-PARA-CHECKPOINT parou no mesmo registro gravado no
+      * checkpoint (CHKPT-CT-LIDOS), e nao num socio repetido antes
+      * dele.
+       77 WS-CT-SKIP         PIC 9(05) VALUE 0.
+
        01 CAB-01.
            02 FILLER  PIC X(70) VALUE SPACES.
            02 FILLER  PIC X(05) VALUE "PAG. ".
@@ -73,20 +175,71 @@
            02 FILLER  PIC X(13) VALUE "NOME DO SOCIO".
            02 FILLER  PIC X(15) VALUE SPACES.
            02 FILLER  PIC X(22) VALUE "VALOR DO PAGAMENTO".
-           
+           02 FILLER  PIC X(05) VALUE SPACES.
+           02 FILLER  PIC X(09) VALUE "FAIXA".
+
        01 CAB-04.
 
           02 FILLER    PIC X(05) VALUE SPACES.
           02 FILLER    PIC X(26) VALUE "Total de Socios atrasados:".
           02 FILLER    PIC X(02) VALUE SPACES.
           02 VAR-TOTAL PIC 9(05) VALUE ZEROES.
-          02 FILLER    PIC X(42) VALUE SPACES.
+          02 FILLER    PIC X(56) VALUE SPACES.
 
        01 CAB-05.
           02 FILLER    PIC X(05) VALUE SPACES.
           02 FILLER    PIC X(26) VALUE "Valor Total atrasado     :".
           02 VAR-VALT  PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
-          02 FILLER    PIC X(34) VALUE SPACES.
+          02 FILLER    PIC X(48) VALUE SPACES.
+
+       01 CAB-06.
+          02 FILLER     PIC X(05) VALUE SPACES.
+          02 FILLER     PIC X(29) VALUE
+              "Subtotal faixa  1-30 dias: ".
+          02 VAR-QTD-06 PIC 9(05) VALUE ZEROES.
+          02 FILLER     PIC X(09) VALUE " valor   ".
+          02 VAR-VAL-06 PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+          02 FILLER     PIC X(09) VALUE SPACES.
+
+       01 CAB-07.
+          02 FILLER     PIC X(05) VALUE SPACES.
+          02 FILLER     PIC X(29) VALUE
+              "Subtotal faixa 31-60 dias: ".
+          02 VAR-QTD-07 PIC 9(05) VALUE ZEROES.
+          02 FILLER     PIC X(09) VALUE " valor   ".
+          02 VAR-VAL-07 PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+          02 FILLER     PIC X(09) VALUE SPACES.
+
+       01 CAB-08.
+          02 FILLER     PIC X(05) VALUE SPACES.
+          02 FILLER     PIC X(29) VALUE
+              "Subtotal faixa 90+    dias: ".
+          02 VAR-QTD-08 PIC 9(05) VALUE ZEROES.
+          02 FILLER     PIC X(09) VALUE " valor   ".
+          02 VAR-VAL-08 PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+          02 FILLER     PIC X(09) VALUE SPACES.
+
+       01 CAB-10.
+      * req. 000 (revisao): faixa intermediaria 61-90 dias, que
+      * faltava entre a faixa 31-60 e a faixa 90+.
+          02 FILLER     PIC X(05) VALUE SPACES.
+          02 FILLER     PIC X(29) VALUE
+              "Subtotal faixa 61-90 dias: ".
+          02 VAR-QTD-10 PIC 9(05) VALUE ZEROES.
+          02 FILLER     PIC X(09) VALUE " valor   ".
+          02 VAR-VAL-10 PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+          02 FILLER     PIC X(09) VALUE SPACES.
+
+       01 CAB-09.
+      * req. 020: subtotal por codigo de pagamento (COD-PAG).
+          02 FILLER     PIC X(05) VALUE SPACES.
+          02 FILLER     PIC X(20) VALUE "Subtotal cod. pag. ".
+          02 VAR-COD-09 PIC 99.
+          02 FILLER     PIC X(03) VALUE " : ".
+          02 VAR-QTD-09 PIC 9(05) VALUE ZEROES.
+          02 FILLER     PIC X(09) VALUE " valor   ".
+          02 VAR-VAL-09 PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+          02 FILLER     PIC X(03) VALUE SPACES.
 
        01 DETALHE.
            02 FILLER    PIC X(09) VALUE SPACES.
@@ -96,6 +249,8 @@
            02 FILLER    PIC X(05) VALUE SPACES.
            02 VALOR     PIC ZZZ.ZZZ.ZZ9,99.
            02 FILLER    PIC X(06) VALUE SPACES.
+           02 FAIXA-DET PIC X(09) VALUE SPACES.
+           02 FILLER    PIC X(05) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
@@ -107,19 +262,133 @@
        STOP RUN.
 
        INICIO.
-            OPEN INPUT  CADSOC1
-                 OUTPUT CADSOC2
-                        RELSOCIO.
-            PERFORM LEITURA.
+            MOVE "EM02-01" TO WS-RUNLOG-JOB.
+            MOVE FUNCTION CURRENT-DATE (1:14) TO WS-RUNLOG-INICIO.
+            PERFORM VERIFICA-CHECKPOINT.
+            IF WS-RESTART EQUAL "S"
+                OPEN I-O CADSOC2
+                OPEN EXTEND RELSOCIO
+            ELSE
+                OPEN OUTPUT CADSOC2
+                            RELSOCIO
+            END-IF.
+      * req. 002 (revisao): confere o status da abertura de CADSOC2,
+      * no mesmo estilo das demais aberturas com FILE STATUS do
+      * programa (VERIFICA-CHECKPOINT/LE-PARAMETROS) - ate agora uma
+      * falha aqui passava em branco.
+            IF WS-FILE-STATUS NOT EQUAL "00"
+                DISPLAY "EM02-01: ERRO AO ABRIR CADSOC2, STATUS "
+                    WS-FILE-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            OPEN INPUT CADSOC1.
+            IF WS-RESTART EQUAL "S"
+                PERFORM PULA-PARA-CHECKPOINT
+            ELSE
+                PERFORM LEITURA
+            END-IF.
+
+      * req. 019: se existir um checkpoint pendente (CHKPT-STATUS
+      * "P") de uma execucao anterior que nao chegou a FIM, restaura
+      * os totais correntes e o ultimo socio gravado, para retomar
+      * a partir dali em vez de reprocessar CADSOC1 inteiro.
+       VERIFICA-CHECKPOINT.
+           OPEN INPUT CHKPT.
+           IF WS-CHKPT-FSTATUS EQUAL "00"
+              READ CHKPT
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF CHKPT-STATUS EQUAL "P"
+                       PERFORM RESTAURA-CHECKPOINT
+                    END-IF
+              END-READ
+              CLOSE CHKPT
+           END-IF.
 
-       LEITURA.
+       RESTAURA-CHECKPOINT.
+           MOVE "S"             TO WS-RESTART.
+           MOVE CHKPT-ULT-SOCIO TO WS-CHKPT-ULT-SOCIO.
+           MOVE CHKPT-VAR-TOTAL TO VAR-TOTAL.
+           MOVE CHKPT-VALOR-TOT TO VALOR-TOT.
+           MOVE CHKPT-VAR-TOTAL-30 TO VAR-TOTAL-30.
+           MOVE CHKPT-VALOR-TOT-30 TO VALOR-TOT-30.
+           MOVE CHKPT-VAR-TOTAL-60 TO VAR-TOTAL-60.
+           MOVE CHKPT-VALOR-TOT-60 TO VALOR-TOT-60.
+           MOVE CHKPT-VAR-TOTAL-6190 TO VAR-TOTAL-6190.
+           MOVE CHKPT-VALOR-TOT-6190 TO VALOR-TOT-6190.
+           MOVE CHKPT-VAR-TOTAL-90 TO VAR-TOTAL-90.
+           MOVE CHKPT-VALOR-TOT-90 TO VALOR-TOT-90.
+           MOVE CHKPT-CT-LIDOS     TO CT-LIDOS.
+           MOVE CHKPT-CT-GRAVADOS  TO CT-GRAVADOS.
+           MOVE CHKPT-QTD-COD-PAG-TAB TO QTD-COD-PAG-TAB.
+           PERFORM VARYING IDX-CP FROM 1 BY 1
+                   UNTIL IDX-CP > QTD-COD-PAG-TAB
+               MOVE CHKPT-COD-PAG-VALOR (IDX-CP)
+                   TO COD-PAG-VALOR (IDX-CP)
+               MOVE CHKPT-COD-PAG-QTD (IDX-CP)
+                   TO COD-PAG-QTD (IDX-CP)
+               MOVE CHKPT-COD-PAG-TOT (IDX-CP)
+                   TO COD-PAG-TOT (IDX-CP)
+           END-PERFORM.
+
+      * req. 019: avanca sequencialmente por CADSOC1 ate o ultimo
+      * socio ja gravado no checkpoint, sem contar essas leituras de
+      * novo em CT-LIDOS (ja foram contadas na execucao anterior), e
+      * posiciona no proximo registro para PRINCIPAL continuar dali.
+       PULA-PARA-CHECKPOINT.
+           MOVE 0 TO WS-CT-SKIP.
+           PERFORM LEITURA-SKIP.
+           PERFORM UNTIL FIM-ARQ EQUAL "SIM"
+                      OR NUM-SOCIO1 EQUAL WS-CHKPT-ULT-SOCIO
+               PERFORM LEITURA-SKIP
+           END-PERFORM.
+      * req. 019 (revisao): confere por contagem que o reposicionamento
+      * parou exatamente no socio gravado no checkpoint; NUM-SOCIO1
+      * repetido antes do ultimo gravado pararia o PERFORM acima cedo
+      * demais e corromperia os totais retomados.
+           IF FIM-ARQ NOT EQUAL "SIM"
+               IF WS-CT-SKIP NOT EQUAL CHKPT-CT-LIDOS
+                   DISPLAY "EM02-01: CHECKPOINT INCONSISTENTE - "
+                       "SOCIO " WS-CHKPT-ULT-SOCIO
+                       " ENCONTRADO APOS " WS-CT-SKIP
+                       " LEITURAS, ESPERADO " CHKPT-CT-LIDOS
+                   DISPLAY "EM02-01: RESTART ABORTADO, REVISE CHKPT "
+                       "OU CADSOC1 ANTES DE REEXECUTAR"
+      * req. 018/019 (revisao): sem RETURN-CODE != 0 um STOP RUN
+      * sempre sai com RC 0 neste runtime - o em02night.sh/JCL
+      * nao veriam esta falha e seguiriam para os passos seguintes
+      * com o CADSOC2/RELSOCIO incompletos.
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM LEITURA
+           END-IF.
+
+       LEITURA-SKIP.
            READ CADSOC1 AT END MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT EQUAL "SIM"
+               ADD 1 TO WS-CT-SKIP
+           END-IF.
+
+       LEITURA.
+           READ CADSOC1
+               AT END MOVE "SIM" TO FIM-ARQ
+               NOT AT END ADD 1 TO CT-LIDOS
+           END-READ.
 
        COPIA.
            MOVE NUM-SOCIO1   TO NUM-SOCIO2.
            MOVE NOME-SOCIO1  TO NOME-SOCIO2.
            MOVE VALOR-PAG1   TO VALOR-PAG2.
-           WRITE REG-SAI.
+           WRITE REG-SAI
+               INVALID KEY
+                   DISPLAY "EM02-01: SOCIO " NUM-SOCIO1
+                       " DUPLICADO EM CADSOC2, REGISTRO IGNORADO"
+               NOT INVALID KEY
+                   ADD 1 TO CT-GRAVADOS
+           END-WRITE.
 
        IMPRESSAO.
            IF COD-PAG EQUAL 01
@@ -133,17 +402,119 @@
        
        PRINCIPAL.
            PERFORM IMPRESSAO.
+           ADD 1 TO WS-CHKPT-CONTADOR.
+           IF WS-CHKPT-CONTADOR >= WS-CHKPT-INTERVALO
+               MOVE "P" TO CHKPT-STATUS
+               PERFORM GRAVA-CHECKPOINT
+               MOVE 0 TO WS-CHKPT-CONTADOR
+           END-IF.
            PERFORM LEITURA.
 
 
        IMPDET.
-           MOVE NUM-SOCIO1  TO NUM.
-           MOVE NOME-SOCIO1  TO NOME.
-           MOVE VALOR-PAG1   TO VALOR.
+      * Juros de mora (req. 001): 1 mes de atraso a cada 30 dias,
+      * aplicados sobre VALOR-PAG1 antes de imprimir e somar ao total.
+           DIVIDE DIAS-ATRASO BY 30 GIVING MESES-ATRASO.
+           IF MESES-ATRASO LESS THAN 1
+               MOVE 1 TO MESES-ATRASO
+           END-IF.
+           COMPUTE VALOR-PAG-AJUST ROUNDED =
+               VALOR-PAG1 * (1 + (TAXA-JUROS-MES * MESES-ATRASO)).
+
+           PERFORM CLASSIFICA-FAIXA.
+           PERFORM ACUMULA-COD-PAG.
+
+           MOVE NUM-SOCIO1      TO NUM.
+           MOVE NOME-SOCIO1     TO NOME.
+           MOVE VALOR-PAG-AJUST TO VALOR.
+           MOVE FAIXA-ATRASO    TO FAIXA-DET.
            WRITE REG-SOCIO FROM DETALHE AFTER ADVANCING 1 LINE.
            ADD 1 TO CT-LIN.
+           ADD 1 TO CT-GRAVADOS.
            ADD 1 TO VAR-TOTAL.
-           ADD VALOR-PAG1 TO VALOR-TOT.
+           ADD VALOR-PAG-AJUST TO VALOR-TOT.
+
+       CLASSIFICA-FAIXA.
+      * Faixas de atraso (req. 000), ao estilo do extrato bancario.
+           IF DIAS-ATRASO NOT GREATER THAN 30
+               MOVE "1-30" TO FAIXA-ATRASO
+               ADD 1               TO VAR-TOTAL-30
+               ADD VALOR-PAG-AJUST TO VALOR-TOT-30
+           ELSE
+               IF DIAS-ATRASO NOT GREATER THAN 60
+                   MOVE "31-60" TO FAIXA-ATRASO
+                   ADD 1               TO VAR-TOTAL-60
+                   ADD VALOR-PAG-AJUST TO VALOR-TOT-60
+               ELSE
+                   IF DIAS-ATRASO NOT GREATER THAN 90
+                       MOVE "61-90" TO FAIXA-ATRASO
+                       ADD 1               TO VAR-TOTAL-6190
+                       ADD VALOR-PAG-AJUST TO VALOR-TOT-6190
+                   ELSE
+                       MOVE "90+" TO FAIXA-ATRASO
+                       ADD 1               TO VAR-TOTAL-90
+                       ADD VALOR-PAG-AJUST TO VALOR-TOT-90
+                   END-IF
+               END-IF
+           END-IF.
+
+      * req. 020: acha a entrada de COD-PAG na tabela (criando uma
+      * nova se for o primeiro socio atrasado com esse codigo) e
+      * soma 1 socio e VALOR-PAG-AJUST nela.
+       ACUMULA-COD-PAG.
+           MOVE "N" TO ACHOU-COD-PAG.
+           PERFORM VARYING IDX-CP FROM 1 BY 1
+                   UNTIL IDX-CP > QTD-COD-PAG-TAB
+               IF COD-PAG-VALOR (IDX-CP) EQUAL COD-PAG
+                   ADD 1               TO COD-PAG-QTD (IDX-CP)
+                   ADD VALOR-PAG-AJUST TO COD-PAG-TOT (IDX-CP)
+                   MOVE "S" TO ACHOU-COD-PAG
+               END-IF
+           END-PERFORM.
+           IF ACHOU-COD-PAG EQUAL "N"
+               IF QTD-COD-PAG-TAB LESS THAN 10
+                   ADD 1 TO QTD-COD-PAG-TAB
+                   MOVE COD-PAG
+                       TO COD-PAG-VALOR (QTD-COD-PAG-TAB)
+                   MOVE 1 TO COD-PAG-QTD (QTD-COD-PAG-TAB)
+                   MOVE VALOR-PAG-AJUST
+                       TO COD-PAG-TOT (QTD-COD-PAG-TAB)
+               ELSE
+                   DISPLAY "EM02-01: MAIS DE 10 CODIGOS DE PAGAMENTO "
+                       "DISTINTOS, COD-PAG " COD-PAG " IGNORADO"
+               END-IF
+           END-IF.
+
+      * req. 019: grava o checkpoint com o ultimo socio processado
+      * e os totais correntes; o chamador define CHKPT-STATUS antes
+      * ("P" periodico, "C" ao concluir o job com sucesso).
+       GRAVA-CHECKPOINT.
+           MOVE NUM-SOCIO1     TO CHKPT-ULT-SOCIO.
+           MOVE VAR-TOTAL      TO CHKPT-VAR-TOTAL.
+           MOVE VALOR-TOT      TO CHKPT-VALOR-TOT.
+           MOVE VAR-TOTAL-30   TO CHKPT-VAR-TOTAL-30.
+           MOVE VALOR-TOT-30   TO CHKPT-VALOR-TOT-30.
+           MOVE VAR-TOTAL-60   TO CHKPT-VAR-TOTAL-60.
+           MOVE VALOR-TOT-60   TO CHKPT-VALOR-TOT-60.
+           MOVE VAR-TOTAL-6190 TO CHKPT-VAR-TOTAL-6190.
+           MOVE VALOR-TOT-6190 TO CHKPT-VALOR-TOT-6190.
+           MOVE VAR-TOTAL-90   TO CHKPT-VAR-TOTAL-90.
+           MOVE VALOR-TOT-90   TO CHKPT-VALOR-TOT-90.
+           MOVE CT-LIDOS       TO CHKPT-CT-LIDOS.
+           MOVE CT-GRAVADOS    TO CHKPT-CT-GRAVADOS.
+           MOVE QTD-COD-PAG-TAB TO CHKPT-QTD-COD-PAG-TAB.
+           PERFORM VARYING IDX-CP FROM 1 BY 1
+                   UNTIL IDX-CP > QTD-COD-PAG-TAB
+               MOVE COD-PAG-VALOR (IDX-CP)
+                   TO CHKPT-COD-PAG-VALOR (IDX-CP)
+               MOVE COD-PAG-QTD (IDX-CP)
+                   TO CHKPT-COD-PAG-QTD (IDX-CP)
+               MOVE COD-PAG-TOT (IDX-CP)
+                   TO CHKPT-COD-PAG-TOT (IDX-CP)
+           END-PERFORM.
+           OPEN OUTPUT CHKPT.
+           WRITE REG-CHKPT.
+           CLOSE CHKPT.
 
        CABECALHO.
 
@@ -165,11 +536,48 @@
            WRITE REG-SOCIO FROM CAB-04 AFTER ADVANCING 2 LINES.
            WRITE REG-SOCIO FROM CAB-05 AFTER ADVANCING 2 LINES.
 
+           MOVE VAR-TOTAL-30 TO VAR-QTD-06.
+           MOVE VALOR-TOT-30 TO VAR-VAL-06.
+           WRITE REG-SOCIO FROM CAB-06 AFTER ADVANCING 2 LINES.
+
+           MOVE VAR-TOTAL-60 TO VAR-QTD-07.
+           MOVE VALOR-TOT-60 TO VAR-VAL-07.
+           WRITE REG-SOCIO FROM CAB-07 AFTER ADVANCING 1 LINE.
+
+           MOVE VAR-TOTAL-6190 TO VAR-QTD-10.
+           MOVE VALOR-TOT-6190 TO VAR-VAL-10.
+           WRITE REG-SOCIO FROM CAB-10 AFTER ADVANCING 1 LINE.
+
+           MOVE VAR-TOTAL-90 TO VAR-QTD-08.
+           MOVE VALOR-TOT-90 TO VAR-VAL-08.
+           WRITE REG-SOCIO FROM CAB-08 AFTER ADVANCING 1 LINE.
+
+      * req. 020: subtotal por codigo de pagamento dos atrasados.
+           PERFORM VARYING IDX-CP FROM 1 BY 1
+                   UNTIL IDX-CP > QTD-COD-PAG-TAB
+               MOVE COD-PAG-VALOR (IDX-CP) TO VAR-COD-09
+               MOVE COD-PAG-QTD (IDX-CP)   TO VAR-QTD-09
+               MOVE COD-PAG-TOT (IDX-CP)   TO VAR-VAL-09
+               WRITE REG-SOCIO FROM CAB-09 AFTER ADVANCING 1 LINE
+           END-PERFORM.
+
 
        FIM.
+      * req. 019: marca o checkpoint como concluido, para que a
+      * proxima execucao comece do zero em vez de tentar retomar
+      * um job que na verdade terminou com sucesso.
+           MOVE "C" TO CHKPT-STATUS.
+           PERFORM GRAVA-CHECKPOINT.
            CLOSE CADSOC1
                  CADSOC2
                  RELSOCIO.
+      * req. 017: registra o resultado da execucao no log de auditoria.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-RUNLOG-FIM.
+           MOVE CT-LIDOS    TO WS-RUNLOG-LIDOS.
+           MOVE CT-GRAVADOS TO WS-RUNLOG-GRAVADOS.
+           PERFORM GRAVA-RUNLOG.
+
+       COPY RUNLOG-P.
 
 
 
