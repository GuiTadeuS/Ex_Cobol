@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM02-01C.
+       AUTHOR.        g.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+       SECURITY.      APENAS A AUTORA PODE MODIFICA-LO.
+      *REMARKS.       CONSULTA PONTUAL DE SOCIO EM CADSOC2 (req. 002):
+      *                permite que a recepcao verifique se o pagamento
+      *                de um socio ja foi baixado, sem varrer o arquivo.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. HP-PC.
+       OBJECT-COMPUTER. HP-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADSOC2 ASSIGN TO "CADSOC2.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS NUM-SOCIO2
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADSOC2
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC2.DAT".
+
+       01 REG-SAI.
+           02 NUM-SOCIO2     PIC 9(06).
+           02 NOME-SOCIO2    PIC X(30).
+           02 VALOR-PAG2     PIC 9(09)V9(02).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS PIC X(02).
+       77 WS-CONTINUAR   PIC X(01) VALUE "S".
+       77 WS-NUM-BUSCA   PIC 9(06).
+       77 WS-VALOR-EDIT  PIC ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+
+       PGM-EM02-01C.
+           OPEN INPUT CADSOC2.
+           PERFORM UNTIL WS-CONTINUAR NOT EQUAL "S"
+               PERFORM SOLICITA-NUMERO
+               PERFORM CONSULTA-SOCIO
+               PERFORM PERGUNTA-CONTINUAR
+           END-PERFORM.
+           CLOSE CADSOC2.
+           STOP RUN.
+
+       SOLICITA-NUMERO.
+           DISPLAY "Numero do socio a consultar: ".
+           ACCEPT WS-NUM-BUSCA.
+           MOVE WS-NUM-BUSCA TO NUM-SOCIO2.
+
+       CONSULTA-SOCIO.
+           READ CADSOC2
+               INVALID KEY
+                   DISPLAY "Socio " WS-NUM-BUSCA
+                       " nao consta em CADSOC2 (pagamento nao baixado)."
+               NOT INVALID KEY
+                   MOVE VALOR-PAG2 TO WS-VALOR-EDIT
+                   DISPLAY "Socio " NUM-SOCIO2 " - " NOME-SOCIO2
+                   DISPLAY "Pagamento baixado, valor: " WS-VALOR-EDIT
+           END-READ.
+
+       PERGUNTA-CONTINUAR.
+           DISPLAY "Consultar outro socio (S/N)? ".
+           ACCEPT WS-CONTINUAR.
