@@ -20,6 +20,13 @@
           SELECT ARQREP ASSIGN TO DISK
           ORGANIZATION IS LINE SEQUENTIAL.
           SELECT RELAPROV ASSIGN TO DISK.
+          SELECT RELREP ASSIGN TO DISK.
+          SELECT PARALU ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-PARALU-STATUS.
+      * req. 017: log de auditoria da execucao, compartilhado por
+      * todos os programas do lote noturno.
+          COPY RUNLOG-F.
 
        DATA DIVISION.
        FILE SECTION.
@@ -50,6 +57,8 @@
           02 NOTA3-SAI      PIC 9(02)V9(02).
           02 FALTAS-SAI     PIC 9(02).
           02 SEXO-SAI       PIC X(01).
+          02 MEDIA-SAI      PIC 9(02)V9(02).
+          02 MOTIVO-SAI     PIC X(20).
 
        FD RELAPROV
 
@@ -57,6 +66,33 @@
 
        01 REG-ATR        PIC X(80).
 
+       FD RELREP
+      * req. 006: segundo relatorio, com o motivo da reprovacao, para
+      * a secretaria ter registro de por que o aluno nao foi aprovado.
+          LABEL RECORD IS OMITTED.
+
+      * req. 006 (revisao): alargado de X(80) para X(84) porque
+      * DETALHE-REP ocupa 84 bytes - com X(80) o WRITE FROM truncava
+      * o final de MOTIVO-REP (o motivo da reprovacao).
+       01 REG-REL-REP    PIC X(84).
+
+      * req. 007/009: parametros do semestre (media minima, faltas
+      * maximas e pesos das notas), lidos em vez de ficarem fixos
+      * no codigo-fonte.
+       FD PARALU
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "PARALU.DAT".
+
+       01 REG-PARALU.
+          02 PARALU-LIMITE-MEDIA  PIC 9(02)V9(02).
+          02 PARALU-LIMITE-FALTAS PIC 9(02).
+          02 PARALU-PESO-NOTA1    PIC 9V99.
+          02 PARALU-PESO-NOTA2    PIC 9V99.
+          02 PARALU-PESO-NOTA3    PIC 9V99.
+
+      * req. 017: log de auditoria da execucao.
+       COPY RUNLOG-D.
+
        WORKING-STORAGE SECTION.
 
        77 FIM-ARQ    PIC X(03) VALUE "NAO".
@@ -64,6 +100,45 @@
        77 CT-PAG     PIC 9(02) VALUE ZEROES.
        77 MEDIA      PIC 9(02)V9(02).
        77 SOMA-NOTAS PIC 9(04)V9(02) VALUE ZEROES.
+       77 WS-PARALU-STATUS PIC X(02).
+
+      * req. 007: limites de aprovacao, default iguais aos valores que
+      * estavam fixos no codigo (media > 7, faltas < 16).
+       77 LIMITE-MEDIA  PIC 9(02)V9(02) VALUE 7,00.
+       77 LIMITE-FALTAS PIC 9(02)       VALUE 16.
+
+      * req. 009: pesos das notas para a media ponderada, default 1
+      * (media simples), igual ao comportamento original.
+       77 PESO-NOTA1    PIC 9V99 VALUE 1,00.
+       77 PESO-NOTA2    PIC 9V99 VALUE 1,00.
+       77 PESO-NOTA3    PIC 9V99 VALUE 1,00.
+       77 SOMA-PESOS    PIC 9V99.
+
+      * req. 006: motivo da reprovacao.
+       77 WS-MOTIVO     PIC X(20).
+
+      * req. 017: campos do log de auditoria e contadores de lidos/
+      * gravados usados para preenche-lo.
+       COPY RUNLOG-W.
+       77 CT-LIDOS    PIC 9(05) VALUE 0.
+       77 CT-GRAVADOS PIC 9(05) VALUE 0.
+
+      * req. 008: estatisticas por sexo dos alunos aprovados.
+       77 TOTAL-APROV-M  PIC 9(04) VALUE ZEROES.
+       77 TOTAL-APROV-F  PIC 9(04) VALUE ZEROES.
+       77 SOMA-NOTAS-M   PIC 9(04)V9(02) VALUE ZEROES.
+       77 SOMA-NOTAS-F   PIC 9(04)V9(02) VALUE ZEROES.
+       77 MEDIA-M        PIC Z9,99.
+       77 MEDIA-F        PIC Z9,99.
+
+      * req. 008 (revisao): TOTAL-APROV-M/F so contam aprovados; sem o
+      * total de alunos lidos por sexo (aprovados e reprovados) nao se
+      * calcula a taxa de aprovacao por sexo. TOTAL-M/F contam todo
+      * aluno lido em PRINCIPAL, independente do resultado.
+       77 TOTAL-M        PIC 9(04) VALUE ZEROES.
+       77 TOTAL-F        PIC 9(04) VALUE ZEROES.
+       77 TAXA-APROV-M   PIC 999V99 VALUE ZEROES.
+       77 TAXA-APROV-F   PIC 999V99 VALUE ZEROES.
 
        01 CAB-01.
 
@@ -100,6 +175,32 @@
           02 MEDIA-GERAL PIC Z9,99.
           02 FILLER      PIC X(48) VALUE SPACES.
 
+       01 CAB-05.
+      * req. 008: estatisticas por sexo dos aprovados.
+      * req. 008 (revisao): taxa de aprovacao (aprovados / total lido)
+      * ao lado das contagens, para a diretoria nao precisar calcular
+      * a mao a partir de TOTAL-APROV-M e TOTAL-M.
+          02 FILLER       PIC X(05) VALUE SPACES.
+          02 FILLER       PIC X(22) VALUE "Aprovados sexo M: qtd ".
+          02 VAR-QTD-M    PIC ZZZ9.
+          02 FILLER       PIC X(12) VALUE "  media M:  ".
+          02 VAR-MEDIA-M  PIC Z9,99.
+          02 FILLER       PIC X(09) VALUE "  taxa:  ".
+          02 VAR-TAXA-M   PIC ZZ9,99.
+          02 FILLER       PIC X(01) VALUE "%".
+          02 FILLER       PIC X(16) VALUE SPACES.
+
+       01 CAB-06.
+          02 FILLER       PIC X(05) VALUE SPACES.
+          02 FILLER       PIC X(22) VALUE "Aprovados sexo F: qtd ".
+          02 VAR-QTD-F    PIC ZZZ9.
+          02 FILLER       PIC X(12) VALUE "  media F:  ".
+          02 VAR-MEDIA-F  PIC Z9,99.
+          02 FILLER       PIC X(09) VALUE "  taxa:  ".
+          02 VAR-TAXA-F   PIC ZZ9,99.
+          02 FILLER       PIC X(01) VALUE "%".
+          02 FILLER       PIC X(16) VALUE SPACES.
+
        01 DETALHE.
 
           02 FILLER         PIC X(05) VALUE SPACES.
@@ -112,6 +213,45 @@
           02 FALTAS-REL     PIC 9(02).
           02 FILLER         PIC X(11) VALUE SPACES.
 
+      * req. 006: cabecalho e detalhe do relatorio de reprovados.
+       01 CAB-REP-01.
+          02 FILLER  PIC X(25) VALUE SPACES.
+          02 FILLER  PIC X(28) VALUE "RELACAO DE ALUNOS REPROVADOS".
+          02 FILLER  PIC X(15) VALUE SPACES.
+          02 FILLER  PIC X(05) VALUE "PAG. ".
+          02 VAR-PAG-REP PIC 999.
+          02 FILLER  PIC X(03) VALUE SPACES.
+
+       01 CAB-REP-02.
+          02 FILLER  PIC X(05) VALUE SPACES.
+          02 FILLER  PIC X(06) VALUE "NUMERO".
+          02 FILLER  PIC X(14) VALUE SPACES.
+          02 FILLER  PIC X(13) VALUE "NOME DO ALUNO".
+          02 FILLER  PIC X(12) VALUE SPACES.
+          02 FILLER  PIC X(05) VALUE "MEDIA".
+          02 FILLER  PIC X(06) VALUE SPACES.
+          02 FILLER  PIC X(06) VALUE "FALTAS".
+          02 FILLER  PIC X(03) VALUE SPACES.
+          02 FILLER  PIC X(06) VALUE "MOTIVO".
+
+       01 CAB-REP-03.
+          02 FILLER       PIC X(05) VALUE SPACES.
+          02 FILLER       PIC X(27) VALUE "Total de alunos reprovados:".
+          02 TOTAL-REP    PIC 9(04) VALUE ZEROES.
+          02 FILLER       PIC X(43) VALUE SPACES.
+
+       01 DETALHE-REP.
+          02 FILLER         PIC X(05) VALUE SPACES.
+          02 MATRICULA-REP  PIC X(08) VALUE "999999-9".
+          02 FILLER         PIC X(05) VALUE SPACES.
+          02 NOME-REP       PIC X(30).
+          02 FILLER         PIC X(02) VALUE SPACES.
+          02 MEDIA-REP      PIC Z9,99.
+          02 FILLER         PIC X(05) VALUE SPACES.
+          02 FALTAS-REP     PIC 9(02).
+          02 FILLER         PIC X(02) VALUE SPACES.
+          02 MOTIVO-REP     PIC X(20).
+
        PROCEDURE DIVISION.
 
        PGM-EM02-05.
@@ -121,22 +261,79 @@
               UNTIL FIM-ARQ EQUAL "SIM".
        PERFORM CABECALHO-FIM.
        PERFORM FIM.
+       PERFORM RELATORIO-REPROVADOS.
        STOP RUN.
 
        INICIO.
+            MOVE "EM02-05" TO WS-RUNLOG-JOB.
+            MOVE FUNCTION CURRENT-DATE (1:14) TO WS-RUNLOG-INICIO.
+            PERFORM LE-PARAMETROS.
             OPEN INPUT ARQALU
                  OUTPUT ARQREP
                         RELAPROV.
             PERFORM LEITURA.
 
+       LE-PARAMETROS.
+      * req. 007/009: limites de aprovacao e pesos das notas vem de
+      * PARALU.DAT; se o parametro nao existir, mantem os valores
+      * default (media > 7, faltas < 16, pesos iguais a 1).
+           OPEN INPUT PARALU.
+           IF WS-PARALU-STATUS EQUAL "00"
+               READ PARALU
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARALU-LIMITE-MEDIA  TO LIMITE-MEDIA
+                       MOVE PARALU-LIMITE-FALTAS TO LIMITE-FALTAS
+                       MOVE PARALU-PESO-NOTA1    TO PESO-NOTA1
+                       MOVE PARALU-PESO-NOTA2    TO PESO-NOTA2
+                       MOVE PARALU-PESO-NOTA3    TO PESO-NOTA3
+               END-READ
+               CLOSE PARALU
+           END-IF.
+      * req. 009 (revisao): PARALU.DAT malformado com os tres pesos
+      * zerados faria CALCULO dividir por SOMA-PESOS zero; volta aos
+      * pesos default (media simples) e avisa, em vez de deixar o
+      * programa abortar mais adiante com erro de runtime.
+           COMPUTE SOMA-PESOS = PESO-NOTA1 + PESO-NOTA2 + PESO-NOTA3.
+           IF SOMA-PESOS EQUAL ZERO
+               DISPLAY "EM02-05: PESOS EM PARALU.DAT SOMAM ZERO, "
+                   "USANDO PESOS DEFAULT (1,1,1)"
+               MOVE 1,00 TO PESO-NOTA1
+               MOVE 1,00 TO PESO-NOTA2
+               MOVE 1,00 TO PESO-NOTA3
+           END-IF.
+
        LEITURA.
 
-           READ ARQALU AT END
-           MOVE "SIM" TO FIM-ARQ.
+           READ ARQALU
+               AT END
+                   MOVE "SIM" TO FIM-ARQ
+               NOT AT END
+                   ADD 1 TO CT-LIDOS
+           END-READ.
 
        CALCULO.
-           
-           COMPUTE MEDIA=(NOTA1+NOTA2+NOTA3)/3.
+      * req. 009: media ponderada por nota; com os pesos default
+      * (1,1,1) o resultado e identico a media simples original.
+           COMPUTE SOMA-PESOS = PESO-NOTA1 + PESO-NOTA2 + PESO-NOTA3.
+           COMPUTE MEDIA ROUNDED =
+               (NOTA1 * PESO-NOTA1 +
+                NOTA2 * PESO-NOTA2 +
+                NOTA3 * PESO-NOTA3) / SOMA-PESOS.
+
+       DETERMINA-MOTIVO.
+      * req. 006: motivo da reprovacao, para o relatorio de reprovados.
+           IF MEDIA NOT GREATER THAN LIMITE-MEDIA AND
+              FALTAS NOT LESS THAN LIMITE-FALTAS
+               MOVE "MEDIA E FALTAS"      TO WS-MOTIVO
+           ELSE
+               IF MEDIA NOT GREATER THAN LIMITE-MEDIA
+                   MOVE "MEDIA INSUFICIENTE" TO WS-MOTIVO
+               ELSE
+                   MOVE "EXCESSO DE FALTAS"  TO WS-MOTIVO
+               END-IF
+           END-IF.
 
        COPIA.
 
@@ -147,17 +344,30 @@
            MOVE NOTA3     TO NOTA3-SAI.
            MOVE FALTAS    TO FALTAS-SAI.
            MOVE SEXO      TO SEXO-SAI.
+           MOVE MEDIA     TO MEDIA-SAI.
+           MOVE WS-MOTIVO TO MOTIVO-SAI.
            WRITE REG-REP.
+           ADD 1 TO CT-GRAVADOS.
 
        IMPRESSAO.
 
            PERFORM CALCULO.
-           IF MEDIA >7 AND FALTAS <16
+      * req. 008 (revisao): conta todo aluno lido por sexo, aprovado
+      * ou nao, para a taxa de aprovacao por sexo em CABECALHO-FIM.
+           IF SEXO EQUAL "M"
+               ADD 1 TO TOTAL-M
+           ELSE
+               IF SEXO EQUAL "F"
+                   ADD 1 TO TOTAL-F
+               END-IF
+           END-IF.
+           IF MEDIA > LIMITE-MEDIA AND FALTAS < LIMITE-FALTAS
                   IF CT-LIN GREATER THAN 30
                          PERFORM CABECALHO
                   END-IF
                   PERFORM IMPDET
            ELSE
+                  PERFORM DETERMINA-MOTIVO
                   PERFORM COPIA
            END-IF.
 
@@ -175,9 +385,21 @@
            MOVE FALTAS          TO FALTAS-REL.
            WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE.
            ADD 1 TO CT-LIN.
+           ADD 1 TO CT-GRAVADOS.
            ADD 1 TO TOTAL-APROV.
            ADD MEDIA TO SOMA-NOTAS.
 
+      * req. 008: estatisticas de aprovados por sexo.
+           IF SEXO EQUAL "M"
+               ADD 1     TO TOTAL-APROV-M
+               ADD MEDIA TO SOMA-NOTAS-M
+           ELSE
+               IF SEXO EQUAL "F"
+                   ADD 1     TO TOTAL-APROV-F
+                   ADD MEDIA TO SOMA-NOTAS-F
+               END-IF
+           END-IF.
+
        CABECALHO.
 
            ADD 1 TO CT-PAG.
@@ -194,8 +416,94 @@
            WRITE REG-ATR FROM CAB-03 AFTER ADVANCING 2 LINES.
            WRITE REG-ATR FROM CAB-04 AFTER ADVANCING 1 LINE.
 
+           MOVE TOTAL-APROV-M TO VAR-QTD-M.
+           MOVE TOTAL-APROV-F TO VAR-QTD-F.
+           IF TOTAL-APROV-M GREATER THAN ZEROES
+               COMPUTE MEDIA-M = (SOMA-NOTAS-M / TOTAL-APROV-M)
+           ELSE
+               MOVE ZEROES TO MEDIA-M
+           END-IF.
+           IF TOTAL-APROV-F GREATER THAN ZEROES
+               COMPUTE MEDIA-F = (SOMA-NOTAS-F / TOTAL-APROV-F)
+           ELSE
+               MOVE ZEROES TO MEDIA-F
+           END-IF.
+           MOVE MEDIA-M TO VAR-MEDIA-M.
+           MOVE MEDIA-F TO VAR-MEDIA-F.
+
+      * req. 008 (revisao): taxa de aprovacao por sexo (aprovados
+      * sobre total de alunos lidos daquele sexo, aprovados ou nao).
+           IF TOTAL-M GREATER THAN ZEROES
+               COMPUTE TAXA-APROV-M ROUNDED =
+                   (TOTAL-APROV-M / TOTAL-M) * 100
+           ELSE
+               MOVE ZEROES TO TAXA-APROV-M
+           END-IF.
+           IF TOTAL-F GREATER THAN ZEROES
+               COMPUTE TAXA-APROV-F ROUNDED =
+                   (TOTAL-APROV-F / TOTAL-F) * 100
+           ELSE
+               MOVE ZEROES TO TAXA-APROV-F
+           END-IF.
+           MOVE TAXA-APROV-M TO VAR-TAXA-M.
+           MOVE TAXA-APROV-F TO VAR-TAXA-F.
+           WRITE REG-ATR FROM CAB-05 AFTER ADVANCING 2 LINES.
+           WRITE REG-ATR FROM CAB-06 AFTER ADVANCING 1 LINE.
+
        FIM.
 
            CLOSE ARQALU
                  ARQREP
                  RELAPROV.
+      * req. 017: registra o resultado da execucao no log de auditoria.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-RUNLOG-FIM.
+           MOVE CT-LIDOS    TO WS-RUNLOG-LIDOS.
+           MOVE CT-GRAVADOS TO WS-RUNLOG-GRAVADOS.
+           PERFORM GRAVA-RUNLOG.
+
+       COPY RUNLOG-P.
+
+       RELATORIO-REPROVADOS.
+      * req. 006: segunda passada, lendo o ARQREP ja gravado, para
+      * produzir um relatorio impresso dos reprovados com o motivo.
+           MOVE "NAO" TO FIM-ARQ.
+           MOVE 31    TO CT-LIN.
+           MOVE ZEROES TO CT-PAG.
+           MOVE ZEROES TO TOTAL-REP.
+           OPEN INPUT ARQREP
+                OUTPUT RELREP.
+           PERFORM LEITURA-REP.
+           PERFORM UNTIL FIM-ARQ EQUAL "SIM"
+               IF CT-LIN GREATER THAN 30
+                   PERFORM CABECALHO-REP
+               END-IF
+               PERFORM IMPDET-REP
+               PERFORM LEITURA-REP
+           END-PERFORM.
+           WRITE REG-REL-REP FROM CAB-REP-03 AFTER ADVANCING 2 LINES.
+           CLOSE ARQREP
+                 RELREP.
+
+       LEITURA-REP.
+           READ ARQREP AT END
+           MOVE "SIM" TO FIM-ARQ.
+
+       CABECALHO-REP.
+           ADD 1 TO CT-PAG.
+           MOVE CT-PAG TO VAR-PAG-REP.
+           WRITE REG-REL-REP FROM CAB-REP-01 AFTER ADVANCING PAGE.
+           WRITE REG-REL-REP FROM CAB-REP-02 AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO REG-REL-REP.
+           WRITE REG-REL-REP AFTER ADVANCING 1 LINE.
+           MOVE 1 TO CT-LIN.
+
+       IMPDET-REP.
+           MOVE MATRICULA-SAI (1:6) TO MATRICULA-REP (1:6).
+           MOVE MATRICULA-SAI (7:1) TO MATRICULA-REP (8:1).
+           MOVE NOME-SAI   TO NOME-REP.
+           MOVE MEDIA-SAI  TO MEDIA-REP.
+           MOVE FALTAS-SAI TO FALTAS-REP.
+           MOVE MOTIVO-SAI TO MOTIVO-REP.
+           WRITE REG-REL-REP FROM DETALHE-REP AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
+           ADD 1 TO TOTAL-REP.
