@@ -11,11 +11,17 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CADCLI  ASSIGN TO DISK 
+           SELECT CADCLI  ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT CADOK   ASSIGN TO DISK 
+           SELECT CADOK   ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT RELOCOR ASSIGN TO DISK.
+      * req. 014: arquivo estruturado de rejeitados (para reprocesso).
+           SELECT REJCLI  ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+      * req. 017: log de auditoria da execucao, compartilhado por
+      *           todos os programas do lote noturno.
+           COPY RUNLOG-F.
 
        DATA DIVISION.
 
@@ -24,43 +30,9 @@
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADCLI.DAT".
 
+      * req. 015: layout compartilhado com EM02-02 (ambos leem CADCLI).
        01 REGCLI.
-           02 CODIGOIN PIC 9(03).
-           02 CPFIN.
-              03 DIG-1 PIC 9(01).
-              03 DIG-2 PIC 9(01).
-              03 DIG-3 PIC 9(01).
-              03 DIG-4 PIC 9(01).
-              03 DIG-5 PIC 9(01).
-              03 DIG-6 PIC 9(01).
-              03 DIG-7 PIC 9(01).
-              03 DIG-8 PIC 9(01).
-              03 DIG-9 PIC 9(01).
-              03 DIG-V1 PIC 9(01).
-              03 DIG-V2 PIC 9(01).
-
-           02 NOMEIN PIC X(30).
-
-           02 ESTADOIN PIC X(02).
-             88 ESTADO-VALIDO VALUE 
-                "AC" "AL" "AP" "AM" "BA" "CE" "DF" "ES" "GO"
-                "MA" "MT" "MS" "MG" "PA" "PB" "PR" "PE" "PI"
-                "RJ" "RN" "RS" "RO" "RR" "SC" "SP" "SE" "TO".
-
-           02 CIDADEIN PIC X(30).
-           02 EMAILIN PIC X(30).
-           02 TELEFONEIN PIC 9(10).
-
-           02 DATA-ENT.
-             03 DD  PIC 9(02).
-                88 DIA-VALIDO VALUE 1 THRU 31.
-
-             03 MM  PIC 9(02).
-                88 MES-VALIDO VALUE 1 THRU 12.
-                88 MES-COM-30-DIAS VALUE 4 6 9 11.
-                88 MES-COM-31-DIAS VALUE 1 3 5 7 8 10 12.
-
-             03 AA  PIC 9(04).
+           COPY CLIREC.
 
        FD CADOK
           LABEL RECORD ARE STANDARD
@@ -83,6 +55,37 @@
 
        01  REG-ATR PIC X(80).
 
+      * req. 014: arquivo estruturado de clientes rejeitados, com os
+      *           dados originais e um indicador por tipo de erro,
+      *           para permitir reprocesso sem reler o relatorio.
+       FD  REJCLI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "REJCLI.DAT".
+
+       01  REG-REJ.
+           02 REJ-CODIGOIN    PIC 9(03).
+           02 REJ-CPFIN       PIC 9(11).
+           02 REJ-NOMEIN      PIC X(30).
+           02 REJ-ESTADOIN    PIC X(02).
+           02 REJ-CIDADEIN    PIC X(30).
+           02 REJ-EMAILIN     PIC X(30).
+           02 REJ-TELEFONEIN  PIC 9(10).
+           02 REJ-DATA-ENT.
+              03 REJ-DD PIC 9(02).
+              03 REJ-MM PIC 9(02).
+              03 REJ-AA PIC 9(04).
+           02 REJ-ERRO-CPF       PIC X(01).
+           02 REJ-ERRO-NOME      PIC X(01).
+           02 REJ-ERRO-ESTADO    PIC X(01).
+           02 REJ-ERRO-CIDADE    PIC X(01).
+           02 REJ-ERRO-EMAIL     PIC X(01).
+           02 REJ-ERRO-DATA      PIC X(01).
+           02 REJ-ERRO-TELEFONE  PIC X(01).
+           02 REJ-ERRO-DUPLICADO PIC X(01).
+
+      * req. 017: log de auditoria da execucao.
+       COPY RUNLOG-D.
+
        WORKING-STORAGE SECTION.
 
        77 FIM-ARQ PIC X(03) VALUE "NAO".
@@ -94,6 +97,8 @@
        77 ERRO-CIDADE PIC 9(01) VALUE 0.
        77 ERRO-EMAIL PIC 9(01) VALUE 0.
        77 ERRO-DATA PIC 9(01) VALUE 0.
+       77 ERRO-TELEFONE PIC 9(01) VALUE 0.
+       77 ERRO-DUPLICADO PIC 9(01) VALUE 0.
        77 RESTO PIC 9(03).
        77 DIG-V1-CORRET PIC 9(03).
        77 DIG-V2-CORRET PIC 9(03).
@@ -108,6 +113,49 @@
        77 DIG-9-MULT PIC 9(03).
        77 DIG-V1-CORRET-MULT PIC 9(03).
 
+      * req. 010: tabela em memoria com o CPF de cada registro lido
+      *           previamente, usada para marcar duplicados sem SORT.
+       01 TAB-CPF-LIDOS.
+           02 TAB-CPF-OCORR OCCURS 999 TIMES.
+              03 TAB-CPF-VALOR      PIC 9(11).
+              03 TAB-CPF-DUPLICADO  PIC X(01).
+       77 QTD-REGISTROS  PIC 9(03) VALUE 0.
+       77 IDX-REG-ATUAL  PIC 9(03) VALUE 0.
+       77 IDX-BUSCA-CPF  PIC 9(03).
+
+      * req. 010 (revisao): TAB-CPF-OCORR so tem 999 posicoes; sem
+      * este indicador, um CADCLI com mais de 999 registros faria
+      * QTD-REGISTROS/IDX-REG-ATUAL voltarem a 0 e indexarem a
+      * tabela fora dos limites (igual ao guarda ja usado em
+      * ACUMULA-COD-PAG em EM02-01.CBL).
+       77 WS-TAB-CPF-CHEIA PIC X(01) VALUE "N".
+
+      * req. 012: campos de apoio a validacao do formato do e-mail.
+       77 WS-POS-ARROBA  PIC 9(02).
+       77 WS-POS-DOMINIO PIC 9(02).
+       77 WS-POS-PONTO   PIC 9(02).
+       77 WS-TAM-DOMINIO PIC 9(02).
+       77 WS-DOMINIO     PIC X(30).
+
+      * req. 013: totais de controle, impressos no fim do RELOCOR.
+       77 CT-LIDOS          PIC 9(05) VALUE 0.
+       77 CT-GRAVADOS       PIC 9(05) VALUE 0.
+       77 CT-REJEITADOS     PIC 9(05) VALUE 0.
+       77 CT-REJ-CPF        PIC 9(05) VALUE 0.
+       77 CT-REJ-NOME       PIC 9(05) VALUE 0.
+       77 CT-REJ-ESTADO     PIC 9(05) VALUE 0.
+       77 CT-REJ-CIDADE     PIC 9(05) VALUE 0.
+       77 CT-REJ-EMAIL      PIC 9(05) VALUE 0.
+       77 CT-REJ-DATA       PIC 9(05) VALUE 0.
+       77 CT-REJ-TELEFONE   PIC 9(05) VALUE 0.
+       77 CT-REJ-DUPLICADO  PIC 9(05) VALUE 0.
+
+      * req. 016: campos da validacao de data compartilhada.
+       COPY VALDAT-W.
+
+      * req. 017: campos do log de auditoria da execucao.
+       COPY RUNLOG-W.
+
        01 CAB01.
            02 FILLER      PIC X(30) VALUE SPACES.
            02 FILLER      PIC X(17) VALUE "TURISMAR TURISMOS".
@@ -149,6 +197,68 @@
        01 CAB11.
            02 FILLER PIC X(13)  VALUE "DATA INVALIDA".
 
+       01 CAB12.
+           02 FILLER PIC X(12)  VALUE "DDD INVALIDO".
+
+       01 CAB13.
+           02 FILLER PIC X(13)  VALUE "CPF DUPLICADO".
+
+      * req. 013: rodape com os totais de controle do lote.
+       01 CAB-TOT-01.
+           02 FILLER PIC X(26) VALUE "TOTAIS DE CONTROLE DO LOTE".
+
+       01 CAB-TOT-02.
+           02 FILLER    PIC X(22) VALUE "REGISTROS LIDOS.....: ".
+           02 VAR-LIDOS PIC ZZ.ZZ9.
+
+       01 CAB-TOT-03.
+           02 FILLER       PIC X(22) VALUE "REGISTROS GRAVADOS..: ".
+           02 VAR-GRAVADOS PIC ZZ.ZZ9.
+
+       01 CAB-TOT-04.
+           02 FILLER         PIC X(22) VALUE "REGISTROS REJEITADOS: ".
+           02 VAR-REJEITADOS PIC ZZ.ZZ9.
+
+       01 CAB-TOT-05.
+           02 FILLER      PIC X(28) VALUE
+                           "  REJEITADOS POR CPF......: ".
+           02 VAR-REJ-CPF PIC ZZ.ZZ9.
+
+       01 CAB-TOT-06.
+           02 FILLER       PIC X(28) VALUE
+                            "  REJEITADOS POR NOME.....: ".
+           02 VAR-REJ-NOME PIC ZZ.ZZ9.
+
+       01 CAB-TOT-07.
+           02 FILLER         PIC X(28) VALUE
+                              "  REJEITADOS POR ESTADO...: ".
+           02 VAR-REJ-ESTADO PIC ZZ.ZZ9.
+
+       01 CAB-TOT-08.
+           02 FILLER         PIC X(28) VALUE
+                              "  REJEITADOS POR CIDADE...: ".
+           02 VAR-REJ-CIDADE PIC ZZ.ZZ9.
+
+       01 CAB-TOT-09.
+           02 FILLER        PIC X(28) VALUE
+                             "  REJEITADOS POR EMAIL....: ".
+           02 VAR-REJ-EMAIL PIC ZZ.ZZ9.
+
+       01 CAB-TOT-10.
+           02 FILLER       PIC X(28) VALUE
+                            "  REJEITADOS POR DATA.....: ".
+           02 VAR-REJ-DATA PIC ZZ.ZZ9.
+
+       01 CAB-TOT-11.
+           02 FILLER            PIC X(28) VALUE
+                                 "  REJEITADOS POR TELEFONE.: ".
+           02 VAR-REJ-TELEFONE PIC ZZ.ZZ9.
+
+       01 CAB-TOT-12.
+           02 FILLER             PIC X(29) VALUE
+                                  "  REJEITADOS POR CPF DUPLIC: ".
+           02 VAR-REJ-DUPLICADO PIC ZZ.ZZ9.
+
        01 DETALHE.
            02 FILLER PIC X(05)  VALUE SPACES.
            02 CODIGO-CLI     PIC ZZZ.
@@ -166,13 +276,60 @@
        STOP RUN.
 
        INICIO.
-           OPEN INPUT CADCLI OUTPUT CADOK RELOCOR.
+           MOVE "EX06"    TO WS-RUNLOG-JOB.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-RUNLOG-INICIO.
+           PERFORM PRE-SCAN-DUPLICADOS.
+           OPEN INPUT CADCLI OUTPUT CADOK RELOCOR REJCLI.
            PERFORM LEITURA.
+
+      * req. 010: le o CADCLI inteiro uma vez antes do processamento
+      *           normal, montando a tabela de CPFs ja vistos, para
+      *           marcar como duplicado todo registro cujo CPF ja
+      *           tenha aparecido antes (sem usar SORT).
+       PRE-SCAN-DUPLICADOS.
+           MOVE 0 TO QTD-REGISTROS.
+           OPEN INPUT CADCLI.
+           PERFORM UNTIL FIM-ARQ EQUAL "SIM"
+              READ CADCLI
+                 AT END MOVE "SIM" TO FIM-ARQ
+                 NOT AT END
+                    IF QTD-REGISTROS LESS THAN 999
+                       ADD 1 TO QTD-REGISTROS
+                       MOVE CPFIN-NUM TO TAB-CPF-VALOR (QTD-REGISTROS)
+                       MOVE "N" TO TAB-CPF-DUPLICADO (QTD-REGISTROS)
+                       PERFORM VARYING IDX-BUSCA-CPF FROM 1 BY 1
+                          UNTIL IDX-BUSCA-CPF >= QTD-REGISTROS OR
+                             TAB-CPF-DUPLICADO (QTD-REGISTROS) EQUAL "S"
+                          IF TAB-CPF-VALOR (IDX-BUSCA-CPF) EQUAL
+                             CPFIN-NUM
+                             MOVE "S" TO
+                                 TAB-CPF-DUPLICADO (QTD-REGISTROS)
+                          END-IF
+                       END-PERFORM
+                    ELSE
+                       MOVE "S" TO WS-TAB-CPF-CHEIA
+                       DISPLAY "EX06: MAIS DE 999 REGISTROS EM "
+                           "CADCLI, DETECCAO DE CPF DUPLICADO "
+                           "DESATIVADA A PARTIR DESTE PONTO"
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE CADCLI.
+           MOVE "NAO" TO FIM-ARQ.
+
        LEITURA.
            READ CADCLI
               AT END MOVE "SIM" TO FIM-ARQ.
-       
+
        PRINCIPAL.
+      * req. 010 (revisao): so avanca IDX-REG-ATUAL enquanto ele ainda
+      * indexa uma posicao valida de TAB-CPF-OCORR; alem de 999 nao ha
+      * mais marca de duplicado para reaproveitar (ver WS-TAB-CPF-CHEIA
+      * em VAL-CPF-DUPLICADO).
+           IF IDX-REG-ATUAL LESS THAN 999
+               ADD 1 TO IDX-REG-ATUAL
+           END-IF.
+           ADD 1 TO CT-LIDOS.
            PERFORM CONSIST.
            PERFORM IMPRESSAO.
            PERFORM LEITURA.
@@ -183,8 +340,9 @@
            MOVE CIDADEIN   TO CIDADE-OK.
            MOVE EMAILIN    TO EMAIL-OK.
            MOVE TELEFONEIN TO TELEFONE-OK.
-           MOVE DATA-ENT TO DATA-OK.
+           MOVE DATA-CADASTRO TO DATA-OK.
            WRITE REGOK.
+           ADD 1 TO CT-GRAVADOS.
        CONSIST.
            MOVE 0 TO ERRO.
            MOVE 0 TO ERRO-CPF.
@@ -193,22 +351,78 @@
            MOVE 0 TO ERRO-CIDADE.
            MOVE 0 TO ERRO-EMAIL.
            MOVE 0 TO ERRO-DATA.
+           MOVE 0 TO ERRO-TELEFONE.
+           MOVE 0 TO ERRO-DUPLICADO.
            PERFORM VAL-ESTADO.
            PERFORM VAL-NOME.
            PERFORM VAL-CPF.
+           PERFORM VAL-CPF-DUPLICADO.
            PERFORM VAL-CIDADE.
            PERFORM VAL-EMAIL.
            PERFORM VAL-DATA.
+           PERFORM VAL-TELEFONE.
        IMPRESSAO.
            IF ERRO EQUAL 0
               PERFORM GRAVA-REGOK
            ELSE
+              ADD 1 TO CT-REJEITADOS
+              PERFORM GRAVA-REJEITADO
               IF CT-LIN GREATER THAN 40
                  PERFORM CABECALHO
               END-IF
               PERFORM IMPDETALHE
            END-IF.
 
+      * req. 014: grava o registro original com um indicador por tipo
+      *           de erro no arquivo estruturado de rejeitados.
+       GRAVA-REJEITADO.
+           MOVE CODIGOIN    TO REJ-CODIGOIN.
+           MOVE CPFIN-NUM   TO REJ-CPFIN.
+           MOVE NOMEIN      TO REJ-NOMEIN.
+           MOVE ESTADOIN    TO REJ-ESTADOIN.
+           MOVE CIDADEIN    TO REJ-CIDADEIN.
+           MOVE EMAILIN     TO REJ-EMAILIN.
+           MOVE TELEFONEIN  TO REJ-TELEFONEIN.
+           MOVE DD-CAD TO REJ-DD.
+           MOVE MM-CAD TO REJ-MM.
+           MOVE AA-CAD TO REJ-AA.
+           MOVE "N" TO REJ-ERRO-CPF REJ-ERRO-NOME REJ-ERRO-ESTADO
+                       REJ-ERRO-CIDADE REJ-ERRO-EMAIL REJ-ERRO-DATA
+                       REJ-ERRO-TELEFONE REJ-ERRO-DUPLICADO.
+           IF ERRO-CPF EQUAL 1
+              MOVE "S" TO REJ-ERRO-CPF
+              ADD 1 TO CT-REJ-CPF
+           END-IF.
+           IF ERRO-NOME EQUAL 1
+              MOVE "S" TO REJ-ERRO-NOME
+              ADD 1 TO CT-REJ-NOME
+           END-IF.
+           IF ERRO-ESTADO EQUAL 1
+              MOVE "S" TO REJ-ERRO-ESTADO
+              ADD 1 TO CT-REJ-ESTADO
+           END-IF.
+           IF ERRO-CIDADE EQUAL 1
+              MOVE "S" TO REJ-ERRO-CIDADE
+              ADD 1 TO CT-REJ-CIDADE
+           END-IF.
+           IF ERRO-EMAIL EQUAL 1
+              MOVE "S" TO REJ-ERRO-EMAIL
+              ADD 1 TO CT-REJ-EMAIL
+           END-IF.
+           IF ERRO-DATA EQUAL 1
+              MOVE "S" TO REJ-ERRO-DATA
+              ADD 1 TO CT-REJ-DATA
+           END-IF.
+           IF ERRO-TELEFONE EQUAL 1
+              MOVE "S" TO REJ-ERRO-TELEFONE
+              ADD 1 TO CT-REJ-TELEFONE
+           END-IF.
+           IF ERRO-DUPLICADO EQUAL 1
+              MOVE "S" TO REJ-ERRO-DUPLICADO
+              ADD 1 TO CT-REJ-DUPLICADO
+           END-IF.
+           WRITE REG-REJ.
+
        IMPDETALHE.
            MOVE CODIGOIN TO CODIGO-CLI.
            IF ERRO-NOME EQUAL 1
@@ -231,8 +445,18 @@
                           MOVE CAB11 TO MENSAGEM-ERRO
                           MOVE 0 TO ERRO-DATA
                        ELSE
-                          MOVE CAB06 TO MENSAGEM-ERRO
-                          MOVE 0 TO ERRO-CPF
+                          IF ERRO-TELEFONE EQUAL 1
+                             MOVE CAB12 TO MENSAGEM-ERRO
+                             MOVE 0 TO ERRO-TELEFONE
+                          ELSE
+                             IF ERRO-DUPLICADO EQUAL 1
+                                MOVE CAB13 TO MENSAGEM-ERRO
+                                MOVE 0 TO ERRO-DUPLICADO
+                             ELSE
+                                MOVE CAB06 TO MENSAGEM-ERRO
+                                MOVE 0 TO ERRO-CPF
+                             END-IF
+                          END-IF
                        END-IF
                     END-IF
                  END-IF
@@ -279,6 +503,20 @@
               IF CT-LIN GREATER THAN 40  GO TO PRINCIPAL
            END-IF.
 
+           IF ERRO-TELEFONE EQUAL 1
+              MOVE CAB12 TO MENSAGEM-ERRO
+              WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE
+              ADD 1 TO CT-LIN
+              IF CT-LIN GREATER THAN 40  GO TO PRINCIPAL
+           END-IF.
+
+           IF ERRO-DUPLICADO EQUAL 1
+              MOVE CAB13 TO MENSAGEM-ERRO
+              WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE
+              ADD 1 TO CT-LIN
+              IF CT-LIN GREATER THAN 40  GO TO PRINCIPAL
+           END-IF.
+
            IF ERRO-CPF EQUAL 1
               MOVE CAB06 TO MENSAGEM-ERRO
               WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE
@@ -305,41 +543,77 @@
               MOVE 1 TO ERRO
               MOVE 1 TO ERRO-CIDADE
            END-IF.
+      * req. 012: alem de exigir preenchimento, confere se o e-mail
+      *           tem algo antes do "@" e um "." com conteudo apos
+      *           ele no dominio (formato minimo nome@dominio.algo).
        VAL-EMAIL.
+           MOVE 0 TO WS-POS-ARROBA.
            IF EMAILIN EQUAL SPACES
               MOVE 1 TO ERRO
               MOVE 1 TO ERRO-EMAIL
-           END-IF.
-       VAL-DATA.
-           IF NOT DIA-VALIDO OR NOT MES-VALIDO
-              MOVE 1 TO ERRO
-              MOVE 1 TO ERRO-DATA
            ELSE
-              IF MES-COM-30-DIAS AND DD GREATER THAN 30 OR
-                 MES-COM-31-DIAS AND DD GREATER THAN 31
+              INSPECT EMAILIN TALLYING WS-POS-ARROBA
+                 FOR CHARACTERS BEFORE "@"
+              IF WS-POS-ARROBA EQUAL 0 OR WS-POS-ARROBA >= 29
                  MOVE 1 TO ERRO
-                 MOVE 1 TO ERRO-DATA
+                 MOVE 1 TO ERRO-EMAIL
               ELSE
-                 IF MM EQUAL 2 AND DD GREATER THAN 29
+                 COMPUTE WS-POS-DOMINIO = WS-POS-ARROBA + 2
+                 MOVE SPACES TO WS-DOMINIO
+                 MOVE EMAILIN (WS-POS-DOMINIO :) TO WS-DOMINIO
+                 IF WS-DOMINIO EQUAL SPACES
                     MOVE 1 TO ERRO
-                    MOVE 1 TO ERRO-DATA
+                    MOVE 1 TO ERRO-EMAIL
                  ELSE
-                    IF DD EQUAL 29 AND MM EQUAL 2
-                       DIVIDE AA BY 4 GIVING RESTO REMAINDER RESTO
-                       IF RESTO NOT EQUAL 0
-                          MOVE 1 TO ERRO
-                          MOVE 1 TO ERRO-DATA
-                       ELSE
-                          DIVIDE AA BY 100 GIVING RESTO REMAINDER RESTO
-                          IF RESTO EQUAL 0
-                             MOVE 1 TO ERRO
-                             MOVE 1 TO ERRO-DATA
-                          END-IF
-                       END-IF
+                    MOVE 0 TO WS-POS-PONTO
+                    INSPECT WS-DOMINIO TALLYING WS-POS-PONTO
+                       FOR CHARACTERS BEFORE "."
+                    MOVE 0 TO WS-TAM-DOMINIO
+                    INSPECT WS-DOMINIO TALLYING WS-TAM-DOMINIO
+                       FOR CHARACTERS BEFORE SPACES
+                    IF WS-POS-PONTO EQUAL 0 OR
+                       WS-POS-PONTO >= WS-TAM-DOMINIO - 1
+                       MOVE 1 TO ERRO
+                       MOVE 1 TO ERRO-EMAIL
                     END-IF
                  END-IF
               END-IF
            END-IF.
+
+      * req. 011: DDD so e aceito se constar na tabela de DDDs validos.
+       VAL-TELEFONE.
+           IF NOT DDD-VALIDO
+              MOVE 1 TO ERRO
+              MOVE 1 TO ERRO-TELEFONE
+           END-IF.
+
+      * req. 010: o registro ja foi marcado na pre-varredura como
+      *           duplicado se o mesmo CPF aparecer mais de uma vez
+      *           no arquivo; aqui so reaproveitamos a marca.
+       VAL-CPF-DUPLICADO.
+      * req. 010 (revisao): alem do registro 999 a tabela nao tem mais
+      * marca valida para este registro (WS-TAB-CPF-CHEIA = "S"); a
+      * deteccao de duplicado fica desativada para ele, em vez de
+      * reaproveitar por engano a marca do registro 999.
+           IF WS-TAB-CPF-CHEIA EQUAL "N"
+              IF TAB-CPF-DUPLICADO (IDX-REG-ATUAL) EQUAL "S"
+                 MOVE 1 TO ERRO
+                 MOVE 1 TO ERRO-DUPLICADO
+              END-IF
+           END-IF.
+      * req. 016: a regra de data (com ano bissexto) agora vive em
+      *           VALDAT-P.CPY para ser reaproveitada por EM02-02.
+       VAL-DATA.
+           MOVE DD-CAD TO DD-CHK.
+           MOVE MM-CAD TO MM-CHK.
+           MOVE AA-CAD TO AA-CHK.
+           PERFORM VAL-DATA-COMUM.
+           IF ERRO-DATA-COMUM EQUAL "S"
+              MOVE 1 TO ERRO
+              MOVE 1 TO ERRO-DATA
+           END-IF.
+
+       COPY VALDAT-P.
        VAL-CPF.
 
            MULTIPLY 10 BY DIG-1 GIVING DIG-1-MULT.
@@ -392,5 +666,46 @@
               MOVE 1 TO ERRO
               MOVE 1 TO ERRO-CPF
            END-IF.
+      * req. 013: imprime os totais de controle do lote ao final do
+      *           relatorio de inconsistencias, antes de fechar os
+      *           arquivos.
        TERMINO.
-           CLOSE CADCLI CADOK RELOCOR.
\ No newline at end of file
+      * req. 013 (revisao): o rodape abaixo avanca 3+2+1x10 = 15
+      * linhas (CAB-TOT-01..12); com a pagina de 40 linhas usada em
+      * todo o resto deste programa (CT-LIN GREATER THAN 40), o
+      * cabecalho so pode ser pulado se ainda houver 15 linhas de
+      * sobra, ou seja, CT-LIN NOT GREATER THAN 40-15 = 25.
+           IF CT-LIN GREATER THAN 25
+              PERFORM CABECALHO
+           END-IF.
+           MOVE CT-LIDOS         TO VAR-LIDOS.
+           MOVE CT-GRAVADOS      TO VAR-GRAVADOS.
+           MOVE CT-REJEITADOS    TO VAR-REJEITADOS.
+           MOVE CT-REJ-CPF       TO VAR-REJ-CPF.
+           MOVE CT-REJ-NOME      TO VAR-REJ-NOME.
+           MOVE CT-REJ-ESTADO    TO VAR-REJ-ESTADO.
+           MOVE CT-REJ-CIDADE    TO VAR-REJ-CIDADE.
+           MOVE CT-REJ-EMAIL     TO VAR-REJ-EMAIL.
+           MOVE CT-REJ-DATA      TO VAR-REJ-DATA.
+           MOVE CT-REJ-TELEFONE  TO VAR-REJ-TELEFONE.
+           MOVE CT-REJ-DUPLICADO TO VAR-REJ-DUPLICADO.
+           WRITE REG-ATR FROM CAB-TOT-01 AFTER ADVANCING 3 LINES.
+           WRITE REG-ATR FROM CAB-TOT-02 AFTER ADVANCING 2 LINES.
+           WRITE REG-ATR FROM CAB-TOT-03 AFTER ADVANCING 1 LINE.
+           WRITE REG-ATR FROM CAB-TOT-04 AFTER ADVANCING 1 LINE.
+           WRITE REG-ATR FROM CAB-TOT-05 AFTER ADVANCING 1 LINE.
+           WRITE REG-ATR FROM CAB-TOT-06 AFTER ADVANCING 1 LINE.
+           WRITE REG-ATR FROM CAB-TOT-07 AFTER ADVANCING 1 LINE.
+           WRITE REG-ATR FROM CAB-TOT-08 AFTER ADVANCING 1 LINE.
+           WRITE REG-ATR FROM CAB-TOT-09 AFTER ADVANCING 1 LINE.
+           WRITE REG-ATR FROM CAB-TOT-10 AFTER ADVANCING 1 LINE.
+           WRITE REG-ATR FROM CAB-TOT-11 AFTER ADVANCING 1 LINE.
+           WRITE REG-ATR FROM CAB-TOT-12 AFTER ADVANCING 1 LINE.
+           CLOSE CADCLI CADOK RELOCOR REJCLI.
+      * req. 017: registra o resultado da execucao no log de auditoria.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-RUNLOG-FIM.
+           MOVE CT-LIDOS    TO WS-RUNLOG-LIDOS.
+           MOVE CT-GRAVADOS TO WS-RUNLOG-GRAVADOS.
+           PERFORM GRAVA-RUNLOG.
+
+       COPY RUNLOG-P.
