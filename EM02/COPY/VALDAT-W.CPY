@@ -0,0 +1,15 @@
+      ******************************************************************
+      * VALDAT-W.CPY
+      * Campos de apoio a validacao de data (req. 016), compartilhados
+      * entre os programas que usam VALDAT-P.CPY. Inclua na WORKING-
+      * STORAGE SECTION.
+      ******************************************************************
+       77 DD-CHK  PIC 9(02).
+          88 DIA-VALIDO-CHK VALUE 1 THRU 31.
+       77 MM-CHK  PIC 9(02).
+          88 MES-VALIDO-CHK VALUE 1 THRU 12.
+          88 MES-COM-30-DIAS-CHK VALUE 4 6 9 11.
+          88 MES-COM-31-DIAS-CHK VALUE 1 3 5 7 8 10 12.
+       77 AA-CHK    PIC 9(04).
+       77 RESTO-CHK PIC 9(03).
+       77 ERRO-DATA-COMUM PIC X(01) VALUE "N".
