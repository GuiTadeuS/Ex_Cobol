@@ -0,0 +1,24 @@
+      ******************************************************************
+      * RUNLOG-P.CPY
+      * Grava uma linha no log de auditoria da execucao (req. 017) -
+      * job, inicio/fim (FUNCTION CURRENT-DATE (1:14), AAAAMMDDHHMMSS)
+      * e totais de lidos/gravados do programa chamador. O chamador
+      * preenche WS-RUNLOG-JOB/INICIO/FIM/LIDOS/GRAVADOS (ver
+      * RUNLOG-W.CPY) antes do PERFORM GRAVA-RUNLOG.
+      ******************************************************************
+       GRAVA-RUNLOG.
+           MOVE SPACES             TO REG-RUNLOG.
+           MOVE WS-RUNLOG-JOB      TO RUNLOG-JOB.
+           MOVE WS-RUNLOG-INICIO   TO RUNLOG-INICIO.
+           MOVE WS-RUNLOG-FIM      TO RUNLOG-FIM.
+           MOVE WS-RUNLOG-LIDOS    TO RUNLOG-LIDOS.
+           MOVE WS-RUNLOG-GRAVADOS TO RUNLOG-GRAVADOS.
+      * OPEN EXTEND nao cria o arquivo; na primeira execucao (ou se
+      * RUNLOG.DAT tiver sido removido) o status volta "35" e e
+      * preciso abrir em OUTPUT para cria-lo antes de gravar.
+           OPEN EXTEND RUNLOG.
+           IF WS-RUNLOG-FSTATUS EQUAL "35"
+               OPEN OUTPUT RUNLOG
+           END-IF.
+           WRITE REG-RUNLOG.
+           CLOSE RUNLOG.
