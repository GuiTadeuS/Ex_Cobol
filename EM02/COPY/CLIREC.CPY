@@ -0,0 +1,61 @@
+      ******************************************************************
+      * CLIREC.CPY
+      * Layout unico do cadastro de clientes (CADCLI.DAT), compartilhado
+      * por todos os programas que leem esse arquivo (req. 015) - antes
+      * EM02-02 e EX06 declaravam dois layouts diferentes para o mesmo
+      * arquivo. Inclua com "01 <nome-do-registro>. COPY CLIREC."
+      ******************************************************************
+       02 CODIGOIN PIC 9(03).
+       02 CPFIN.
+          03 DIG-1 PIC 9(01).
+          03 DIG-2 PIC 9(01).
+          03 DIG-3 PIC 9(01).
+          03 DIG-4 PIC 9(01).
+          03 DIG-5 PIC 9(01).
+          03 DIG-6 PIC 9(01).
+          03 DIG-7 PIC 9(01).
+          03 DIG-8 PIC 9(01).
+          03 DIG-9 PIC 9(01).
+          03 DIG-V1 PIC 9(01).
+          03 DIG-V2 PIC 9(01).
+       02 CPFIN-NUM REDEFINES CPFIN PIC 9(11).
+
+       02 NOMEIN PIC X(30).
+
+       02 ESTADOIN PIC X(02).
+          88 ESTADO-VALIDO VALUE
+             "AC" "AL" "AP" "AM" "BA" "CE" "DF" "ES" "GO"
+             "MA" "MT" "MS" "MG" "PA" "PB" "PR" "PE" "PI"
+             "RJ" "RN" "RS" "RO" "RR" "SC" "SP" "SE" "TO".
+
+       02 CIDADEIN PIC X(30).
+       02 EMAILIN PIC X(30).
+
+       02 TELEFONEIN.
+          03 DDD-TEL    PIC 9(02).
+             88 DDD-VALIDO VALUE
+                11 THRU 19 21 22 24 27 28 31 THRU 38
+                41 THRU 49 51 53 54 55 61 62 63 64 65
+                66 67 68 69 71 73 74 75 77 79
+                81 82 83 84 85 86 87 88 89
+                91 92 93 94 95 96 97 98 99.
+          03 NUMERO-TEL PIC 9(08).
+
+      * Data de cadastro do cliente (validada pelo EX06 na entrada).
+       02 DATA-CADASTRO.
+          03 DD-CAD  PIC 9(02).
+             88 DIA-VALIDO VALUE 1 THRU 31.
+          03 MM-CAD  PIC 9(02).
+             88 MES-VALIDO VALUE 1 THRU 12.
+             88 MES-COM-30-DIAS VALUE 4 6 9 11.
+             88 MES-COM-31-DIAS VALUE 1 3 5 7 8 10 12.
+          03 AA-CAD  PIC 9(04).
+
+      * Historico de viagens do cliente (req. 004).
+       02 QTD-VIS PIC 9(02).
+       02 VISITA OCCURS 1 TO 10 TIMES DEPENDING ON QTD-VIS.
+          03 DATA-VIS.
+             04 DIA-VIS PIC 9(02).
+             04 MES-VIS PIC 9(02).
+             04 ANO-VIS PIC 9(04).
+          03 REF-VIAGEM PIC X(06).
