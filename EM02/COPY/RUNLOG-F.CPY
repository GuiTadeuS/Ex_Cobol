@@ -0,0 +1,8 @@
+      ******************************************************************
+      * RUNLOG-F.CPY
+      * Clausula SELECT do log de auditoria da execucao (req. 017).
+      * Inclua dentro de FILE-CONTROL.
+      ******************************************************************
+           SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FSTATUS.
