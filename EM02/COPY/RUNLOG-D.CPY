@@ -0,0 +1,18 @@
+      ******************************************************************
+      * RUNLOG-D.CPY
+      * FD e layout do registro do log de auditoria da execucao
+      * (req. 017). Inclua dentro da FILE SECTION.
+      ******************************************************************
+       FD RUNLOG
+           LABEL RECORD IS STANDARD.
+
+       01 REG-RUNLOG.
+           02 RUNLOG-JOB      PIC X(08).
+           02 FILLER          PIC X(01).
+           02 RUNLOG-INICIO   PIC 9(14).
+           02 FILLER          PIC X(01).
+           02 RUNLOG-FIM      PIC 9(14).
+           02 FILLER          PIC X(01).
+           02 RUNLOG-LIDOS    PIC 9(07).
+           02 FILLER          PIC X(01).
+           02 RUNLOG-GRAVADOS PIC 9(07).
