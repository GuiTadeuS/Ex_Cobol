@@ -0,0 +1,12 @@
+      ******************************************************************
+      * RUNLOG-W.CPY
+      * Campos do log de auditoria da execucao (req. 017), gravado ao
+      * final de cada programa pela rotina de RUNLOG-P.CPY. Inclua na
+      * WORKING-STORAGE SECTION.
+      ******************************************************************
+       77 WS-RUNLOG-JOB      PIC X(08).
+       77 WS-RUNLOG-INICIO   PIC 9(14).
+       77 WS-RUNLOG-FIM      PIC 9(14).
+       77 WS-RUNLOG-LIDOS    PIC 9(07) VALUE 0.
+       77 WS-RUNLOG-GRAVADOS PIC 9(07) VALUE 0.
+       77 WS-RUNLOG-FSTATUS  PIC X(02).
