@@ -0,0 +1,37 @@
+      ******************************************************************
+      * VALDAT-P.CPY
+      * Validacao de data DD-CHK/MM-CHK/AA-CHK, com regra de ano
+      * bissexto (req. 016) - extraida de EX06 para ser reaproveitada
+      * por qualquer programa que precise validar uma data. O chamador
+      * move a data a validar para DD-CHK/MM-CHK/AA-CHK (ver
+      * VALDAT-W.CPY) antes do PERFORM VAL-DATA-COMUM e confere
+      * ERRO-DATA-COMUM ao volta.
+      ******************************************************************
+       VAL-DATA-COMUM.
+           MOVE "N" TO ERRO-DATA-COMUM.
+           IF NOT DIA-VALIDO-CHK OR NOT MES-VALIDO-CHK
+              MOVE "S" TO ERRO-DATA-COMUM
+           ELSE
+              IF MES-COM-30-DIAS-CHK AND DD-CHK GREATER THAN 30 OR
+                 MES-COM-31-DIAS-CHK AND DD-CHK GREATER THAN 31
+                 MOVE "S" TO ERRO-DATA-COMUM
+              ELSE
+                 IF MM-CHK EQUAL 2 AND DD-CHK GREATER THAN 29
+                    MOVE "S" TO ERRO-DATA-COMUM
+                 ELSE
+                    IF DD-CHK EQUAL 29 AND MM-CHK EQUAL 2
+                       DIVIDE AA-CHK BY 4
+                          GIVING RESTO-CHK REMAINDER RESTO-CHK
+                       IF RESTO-CHK NOT EQUAL 0
+                          MOVE "S" TO ERRO-DATA-COMUM
+                       ELSE
+                          DIVIDE AA-CHK BY 100
+                             GIVING RESTO-CHK REMAINDER RESTO-CHK
+                          IF RESTO-CHK EQUAL 0
+                             MOVE "S" TO ERRO-DATA-COMUM
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
