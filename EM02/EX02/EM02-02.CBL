@@ -20,39 +20,84 @@
             SELECT CADCLI ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
             SELECT RELCLI ASSIGN TO DISK.
-            
+            SELECT PARAMEM ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-PARAM-STATUS.
+      * req. 017: log de auditoria da execucao, compartilhado por
+      * todos os programas do lote noturno.
+            COPY RUNLOG-F.
+
        DATA DIVISION.
        FILE SECTION.
 
+      * Parametro do periodo do relatorio (req. 003): evita recompilar
+      * o programa toda vez que o periodo de anos muda.
+       FD PARAMEM
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "PARAMEM.DAT".
+
+       01 REG-PARAM.
+          02 PARAM-ANO-INI PIC 9(04).
+          02 PARAM-ANO-FIM PIC 9(04).
+
        FD CADCLI
 
           LABEL RECORD ARE STANDARD
           VALUE OF FILE-ID IS "CADCLI.DAT".
 
+      * req. 015: layout compartilhado com EX06 (ambos leem CADCLI.DAT).
        01 REG-ENT.
-
-          02 CPF        PIC 9(11).
-          02 NOME-ENT   PIC X(30).
-          02 ESTADO-ENT PIC X(02).
-          02 CIDADE     PIC X(30).
-          02 TEL-ENT    PIC 9(08).
-          02 DATA-VIS.
-              03 DD     PIC 9(02).
-              03 MM     PIC 9(02).
-              03 AAAA   PIC 9(04).
+          COPY CLIREC.
 
        FD RELCLI
 
           LABEL RECORD IS OMITTED.
 
-       01 REG-ATR      PIC X(80).
-       
+      * req. 004 (revisao): alargado de X(80) para X(89) porque a
+      * linha de detalhe (DETALHE) do historico de viagens passou a
+      * ocupar 89 bytes - com X(80) o WRITE FROM truncava o final de
+      * AAAA-REL e toda a VIAGEM-REL.
+       01 REG-ATR      PIC X(89).
+
+      * req. 017: log de auditoria da execucao.
+       COPY RUNLOG-D.
+
        WORKING-STORAGE SECTION.
 
        77 FIM-ARQ PIC X(03) VALUE "NAO".
        77 CT-LIN  PIC 9(02) VALUE 26.
        77 CT-PAG  PIC 9(02) VALUE ZEROES.
 
+      * Periodo do relatorio, lido de PARAMEM.DAT (req. 003).
+       77 WS-ANO-INI PIC 9(04) VALUE 2010.
+       77 WS-ANO-FIM PIC 9(04) VALUE 2011.
+       77 WS-PARAM-STATUS PIC X(02).
+
+      * req. 004: indice para percorrer o historico de visitas.
+       77 IDX-VIS         PIC 9(02).
+       77 CLIENTE-IMPRESSO PIC X(01) VALUE "N".
+
+      * req. 005: subtotal de clientes por estado (ESTADO-ENT).
+       77 IDX-EST       PIC 9(02).
+       77 ACHOU-ESTADO  PIC X(01).
+
+      * req. 016: campos da validacao de data compartilhada com EX06.
+       COPY VALDAT-W.
+
+      * req. 017: campos do log de auditoria e contadores de lidos/
+      * gravados usados para preenche-lo.
+       COPY RUNLOG-W.
+       77 CT-LIDOS    PIC 9(05) VALUE 0.
+       77 CT-GRAVADOS PIC 9(05) VALUE 0.
+
+       01 ESTADOS-SIGLA-CONST PIC X(54) VALUE
+           "ACALAPAMBACEDFESGOMAMTMSMGPAPBPRPESPRJRNRSRORRSCSPSETO".
+       01 ESTADOS-TAB REDEFINES ESTADOS-SIGLA-CONST.
+           02 ESTADO-SIGLA OCCURS 27 TIMES PIC X(02).
+
+       01 ESTADOS-CONTAGEM.
+           02 ESTADO-QTD OCCURS 27 TIMES PIC 9(05).
+
        01 CAB-01.
 
           02 FILLER  PIC X(70) VALUE SPACES.
@@ -68,10 +113,12 @@
 
        01 CAB-03.
 
-          02 FILLER   PIC X(22) VALUE SPACES.
-          02 FILLER   PIC X(35)
-                      VALUE "CLIENTES NO PERIODO DE: 2010 A 2011".
-          02 FILLER   PIC X(23) VALUE SPACES.
+          02 FILLER     PIC X(22) VALUE SPACES.
+          02 FILLER     PIC X(24) VALUE "CLIENTES NO PERIODO DE: ".
+          02 VAR-ANO-INI PIC 9(04).
+          02 FILLER     PIC X(03) VALUE " A ".
+          02 VAR-ANO-FIM PIC 9(04).
+          02 FILLER     PIC X(19) VALUE SPACES.
 
        01 CAB-04.
 
@@ -81,7 +128,9 @@
           02 FILLER   PIC X(06) VALUE "ESTADO".
           02 FILLER   PIC X(11) VALUE SPACES.
           02 FILLER   PIC X(08) VALUE "TELEFONE".
-          02 FILLER   PIC X(14) VALUE SPACES.
+          02 FILLER   PIC X(05) VALUE SPACES.
+          02 FILLER   PIC X(10) VALUE "DATA VISIT".
+          02 FILLER   PIC X(06) VALUE "VIAGEM".
 
        01 CAB-05.
 
@@ -94,6 +143,16 @@
 
           02 FILLER    PIC X(80) VALUE ALL "-".
 
+       01 CAB-07.
+      * req. 005: subtotal de clientes por estado.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(18) VALUE "Clientes no estado".
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 ESTADO-SUB PIC X(02).
+          02 FILLER    PIC X(03) VALUE " : ".
+          02 QTD-SUB   PIC ZZ.ZZ9.
+          02 FILLER    PIC X(46) VALUE SPACES.
+
        01 DETALHE.
 
           02 FILLER    PIC X(06) VALUE SPACES.
@@ -102,7 +161,15 @@
           02 ESTADO    PIC X(02).
           02 FILLER    PIC X(13) VALUE SPACES.
           02 TELEFONE  PIC X(09) VALUE "XXXX-XXXX".
-          02 FILLER    PIC X(09) VALUE SPACES.
+          02 FILLER    PIC X(03) VALUE SPACES.
+          02 DATA-VIS-REL.
+             03 DD-REL   PIC 99.
+             03 FILLER   PIC X VALUE "/".
+             03 MM-REL   PIC 99.
+             03 FILLER   PIC X VALUE "/".
+             03 AAAA-REL PIC 9999.
+          02 FILLER    PIC X(02) VALUE SPACES.
+          02 VIAGEM-REL  PIC X(06).
        
        PROCEDURE DIVISION.
        PGM-EM02-02.
@@ -116,14 +183,38 @@
 
        INICIO.
 
+           MOVE "EM02-02" TO WS-RUNLOG-JOB.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-RUNLOG-INICIO.
+           PERFORM LE-PARAMETROS.
+           INITIALIZE ESTADOS-CONTAGEM.
            OPEN INPUT CADCLI
                  OUTPUT RELCLI.
            PERFORM LEITURA.
 
+       LE-PARAMETROS.
+      * req. 003: periodo de anos vem de PARAMEM.DAT em vez de estar
+      * fixo no codigo-fonte; se o parametro nao existir, mantem o
+      * periodo default 2010-2011 ja usado pelo programa.
+           OPEN INPUT PARAMEM.
+           IF WS-PARAM-STATUS EQUAL "00"
+               READ PARAMEM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARAM-ANO-INI TO WS-ANO-INI
+                       MOVE PARAM-ANO-FIM TO WS-ANO-FIM
+               END-READ
+               CLOSE PARAMEM
+           END-IF.
+
        LEITURA.
 
-           READ CADCLI AT END
-           MOVE "SIM" TO FIM-ARQ.
+           READ CADCLI
+               AT END
+                   MOVE "SIM" TO FIM-ARQ
+               NOT AT END
+                   ADD 1 TO CT-LIDOS
+           END-READ.
 
        IMPRESSAO.
 
@@ -132,25 +223,62 @@
             PERFORM IMPDET.
 
        PRINCIPAL.
-
-           IF AAAA >= 2010 AND <= 2011
-                PERFORM IMPRESSAO.
+      * req. 004: percorre o historico de visitas do cliente e imprime
+      * uma linha para cada viagem dentro do periodo parametrizado.
+      * req. 016: so considera a viagem se a data gravada for valida
+      * (mesma regra de data, com ano bissexto, usada pelo EX06).
+           MOVE "N" TO CLIENTE-IMPRESSO.
+           PERFORM VARYING IDX-VIS FROM 1 BY 1
+                   UNTIL IDX-VIS GREATER THAN QTD-VIS
+               MOVE DIA-VIS (IDX-VIS) TO DD-CHK
+               MOVE MES-VIS (IDX-VIS) TO MM-CHK
+               MOVE ANO-VIS (IDX-VIS) TO AA-CHK
+               PERFORM VAL-DATA-COMUM
+               IF ERRO-DATA-COMUM EQUAL "N" AND
+                  ANO-VIS (IDX-VIS) >= WS-ANO-INI AND
+                  ANO-VIS (IDX-VIS) <= WS-ANO-FIM
+                   PERFORM IMPRESSAO
+               END-IF
+           END-PERFORM.
            PERFORM LEITURA.
 
        IMPDET.
 
-           MOVE NOME-ENT      TO NOME.
-           MOVE ESTADO-ENT    TO ESTADO.
-           MOVE TEL-ENT (1:4) TO TELEFONE (1:4).
-           MOVE TEL-ENT (5:4) TO TELEFONE (6:4).
+           MOVE NOMEIN          TO NOME.
+           MOVE ESTADOIN        TO ESTADO.
+           MOVE NUMERO-TEL (1:4) TO TELEFONE (1:4).
+           MOVE NUMERO-TEL (5:4) TO TELEFONE (6:4).
+           MOVE DIA-VIS (IDX-VIS) TO DD-REL.
+           MOVE MES-VIS (IDX-VIS) TO MM-REL.
+           MOVE ANO-VIS (IDX-VIS) TO AAAA-REL.
+           MOVE REF-VIAGEM (IDX-VIS) TO VIAGEM-REL.
            WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE.
            ADD 1 TO CT-LIN.
-           ADD 1 TO TOTAL-CLI.
+           ADD 1 TO CT-GRAVADOS.
+           IF CLIENTE-IMPRESSO EQUAL "N"
+               ADD 1 TO TOTAL-CLI
+               PERFORM ACUMULA-ESTADO
+               MOVE "S" TO CLIENTE-IMPRESSO
+           END-IF.
+
+       ACUMULA-ESTADO.
+      * req. 005: conta o cliente uma vez no estado em que reside,
+      * para o subtotal por estado impresso em CABECALHO-FIM.
+           MOVE "N" TO ACHOU-ESTADO.
+           PERFORM VARYING IDX-EST FROM 1 BY 1
+                   UNTIL IDX-EST > 27 OR ACHOU-ESTADO EQUAL "S"
+               IF ESTADO-SIGLA (IDX-EST) EQUAL ESTADOIN
+                   ADD 1 TO ESTADO-QTD (IDX-EST)
+                   MOVE "S" TO ACHOU-ESTADO
+               END-IF
+           END-PERFORM.
 
        CABECALHO.
 
            ADD 1 TO CT-PAG.
            MOVE CT-PAG TO VAR-PAG.
+           MOVE WS-ANO-INI TO VAR-ANO-INI.
+           MOVE WS-ANO-FIM TO VAR-ANO-FIM.
            MOVE SPACES TO REG-ATR.
            WRITE REG-ATR AFTER ADVANCING PAGE.
            WRITE REG-ATR FROM CAB-01 AFTER ADVANCING 2 LINES.
@@ -165,10 +293,26 @@
        CABECALHO-FIM.
 
            WRITE REG-ATR FROM CAB-05 AFTER ADVANCING 3 LINES.
+           PERFORM VARYING IDX-EST FROM 1 BY 1 UNTIL IDX-EST > 27
+               IF ESTADO-QTD (IDX-EST) GREATER THAN ZEROES
+                   MOVE ESTADO-SIGLA (IDX-EST) TO ESTADO-SUB
+                   MOVE ESTADO-QTD (IDX-EST)   TO QTD-SUB
+                   WRITE REG-ATR FROM CAB-07 AFTER ADVANCING 1 LINE
+               END-IF
+           END-PERFORM.
+
+       COPY VALDAT-P.
 
        FIM.
 
            CLOSE CADCLI
                  RELCLI.
+      * req. 017: registra o resultado da execucao no log de auditoria.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-RUNLOG-FIM.
+           MOVE CT-LIDOS    TO WS-RUNLOG-LIDOS.
+           MOVE CT-GRAVADOS TO WS-RUNLOG-GRAVADOS.
+           PERFORM GRAVA-RUNLOG.
+
+       COPY RUNLOG-P.
 
 
