@@ -0,0 +1,42 @@
+//EM02NGHT JOB (ACCT),'LOTE NOTURNO EM02',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EM02NGHT - req. 018: encadeia os quatro programas do lote     *
+//* noturno (EM02-01, EM02-02, EM02-05, EX06) como steps de um    *
+//* unico job. Cada step depois do primeiro usa COND para checar  *
+//* o RC dos steps anteriores, de forma que uma falha num step    *
+//* inicial (p.ex. EX06 encontrando o CADCLI invalido/ausente)    *
+//* interrompe a cadeia em vez de deixar os steps seguintes       *
+//* rodarem sobre dados incompletos.                              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EM02-01
+//CADSOC1  DD DSN=EM02.CADSOC1,DISP=SHR
+//CADSOC2  DD DSN=EM02.CADSOC2,DISP=(NEW,CATLG,DELETE)
+//RELSOCIO DD SYSOUT=*
+//RUNLOG   DD DSN=EM02.RUNLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=EM02-02,COND=(0,NE,STEP010)
+//CADCLI   DD DSN=EM02.CADCLI,DISP=SHR
+//RELCLI   DD SYSOUT=*
+//PARAMEM  DD DSN=EM02.PARAMEM,DISP=SHR
+//RUNLOG   DD DSN=EM02.RUNLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=EM02-05,COND=((0,NE,STEP010),(0,NE,STEP020))
+//ARQALU   DD DSN=EM02.ARQALU,DISP=SHR
+//ARQREP   DD DSN=EM02.ARQREP,DISP=(NEW,CATLG,DELETE)
+//RELAPROV DD SYSOUT=*
+//RELREP   DD SYSOUT=*
+//PARALU   DD DSN=EM02.PARALU,DISP=SHR
+//RUNLOG   DD DSN=EM02.RUNLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=EX06,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030))
+//CADCLI   DD DSN=EM02.CADCLI,DISP=SHR
+//CADOK    DD DSN=EM02.CADOK,DISP=(NEW,CATLG,DELETE)
+//RELOCOR  DD SYSOUT=*
+//REJCLI   DD DSN=EM02.REJCLI,DISP=(NEW,CATLG,DELETE)
+//RUNLOG   DD DSN=EM02.RUNLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
